@@ -4,36 +4,437 @@
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR: RODSON NAZARIO
       * DATA: 27/07/2021
-      * OBJETIVO: RECEBER 2 NOTAS E CALCULAR MEDIA
+      * OBJETIVO: LER O ARQUIVO STUDENT-GRADES EM LOTE, CALCULAR
+      * A MEDIA DE CADA ALUNO E IMPRIMIR A SITUACAO
       * COMANDOS IF/ELSE/ENDIF
       ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-PARM ASSIGN TO 'GRDPARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRDPARM-STATUS.
+
+           SELECT STUDENT-GRADES ASSIGN TO 'STUDGRD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STGRD-STATUS.
+
+           SELECT GRADE-REPORT ASSIGN TO 'GRDRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRDRPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'GRDCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
+           SELECT CONTROL-TOTAIS ASSIGN TO 'GRDCTRL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTRL-STATUS.
+
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-MATRICULA
+               FILE STATUS IS WRK-STMST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-PARM
+           LABEL RECORD IS STANDARD.
+       COPY CPGRDPM.
+
+       FD  STUDENT-GRADES
+           LABEL RECORD IS STANDARD.
+       COPY CPSTGRD.
+
+       FD  GRADE-REPORT
+           LABEL RECORD IS STANDARD.
+       01  GRADE-REPORT-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CK-ULTIMA-MATRICULA PIC 9(06).
+           05 CK-QTDE-PROCESSADA  PIC 9(06).
+           05 CK-SOMA-ACUMULADA   PIC 9(08)V99.
+
+       FD  CONTROL-TOTAIS
+           LABEL RECORD IS STANDARD.
+       01  CONTROL-TOTAIS-RECORD.
+           05 CT-QTDE-ESPERADA       PIC 9(06).
+           05 CT-SOMA-NOTAS-ESPERADA PIC 9(08)V99.
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD.
+       COPY CPSTMST.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1    PIC 9(02) VALUES ZEROS.
-       77 WRK-NOTA2    PIC 9(02) VALUES ZEROS.
-       77 WRK-MEDIA    PIC 9(02)V99 VALUES ZEROS.
-       77 WRK-MEDIA-ED PIC Z9,99 VALUES ZEROS.
+       77 WRK-GRDPARM-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-STGRD-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-GRDRPT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO    VALUE 'S'.
+
+       77 WRK-IDX           PIC 9(01) VALUE ZERO.
+       77 WRK-SOMA-NOTAS    PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESOS    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA-ED PIC Z9,99 VALUE ZEROS.
+       01 WRK-DETALHE.
+           05 WRK-D-MATRICULA PIC ZZZZZ9.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WRK-D-NOME      PIC X(30).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 FILLER          PIC X(07) VALUE 'TURMA: '.
+           05 WRK-D-TURMA     PIC X(04).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 FILLER          PIC X(07) VALUE 'MEDIA: '.
+           05 WRK-D-MEDIA     PIC Z9,99.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WRK-D-SITUACAO  PIC X(11).
+
+      * CONTROLE DE PAGINACAO DO RELATORIO IMPRESSO
+       77 WRK-DATA-EXEC-STATUS PIC X(02) VALUE SPACES.
+       01 WRK-DATA-EXEC.
+           05 WRK-DE-ANO PIC 9(04).
+           05 WRK-DE-MES PIC 9(02).
+           05 WRK-DE-DIA PIC 9(02).
+       77 WRK-LINHA-ATUAL   PIC 9(03) VALUE ZERO.
+       77 WRK-PAGINA-ATUAL  PIC 9(03) VALUE ZERO.
+       77 WRK-MAX-LINHAS    PIC 9(03) VALUE 20.
+       01 WRK-CABECALHO.
+           05 FILLER          PIC X(24) VALUE
+               'ESCOLA MUNICIPAL - SEDE'.
+           05 FILLER          PIC X(20) VALUE
+               'RELATORIO DE MEDIAS'.
+           05 FILLER          PIC X(06) VALUE 'DATA: '.
+           05 WRK-C-DIA       PIC 99.
+           05 FILLER          PIC X(01) VALUE '/'.
+           05 WRK-C-MES       PIC 99.
+           05 FILLER          PIC X(01) VALUE '/'.
+           05 WRK-C-ANO       PIC 9999.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(08) VALUE 'PAGINA: '.
+           05 WRK-C-PAGINA    PIC ZZ9.
+
+      * CONTROLE DE CHECKPOINT/REINICIO: A CADA WRK-CKPT-INTERVALO
+      * ALUNOS PROCESSADOS, A ULTIMA MATRICULA E GRAVADA EM GRDCKPT.
+      * SE O JOB ABENDAR, A PROXIMA EXECUCAO PULA OS REGISTROS JA
+      * PROCESSADOS EM VEZ DE COMECAR DO INICIO DO ARQUIVO.
+       77 WRK-CKPT-STATUS         PIC X(02) VALUE SPACES.
+       77 WRK-CKPT-INTERVALO      PIC 9(04) VALUE 100.
+       77 WRK-CKPT-CONTADOR       PIC 9(06) VALUE ZERO.
+       77 WRK-CKPT-ULTIMA-MATRIC  PIC 9(06) VALUE ZERO.
+       77 WRK-CKPT-TOTAL-PROC     PIC 9(06) VALUE ZERO.
+       77 WRK-CKPT-SOMA-ACUM      PIC 9(08)V99 VALUE ZERO.
+       77 WRK-SOMA-NOTAS-BRUTA    PIC 9(04)V99 VALUE ZERO.
+
+      * TOTAIS DE CONTROLE (TRAILER) PARA CONFERIR SE O ARQUIVO
+      * INTEIRO FOI PROCESSADO. QUANDO GRDCTRL NAO EXISTE, A
+      * CONFERENCIA E SIMPLESMENTE IGNORADA (WRK-QTDE-ESPERADA
+      * PERMANECE ZERO).
+       77 WRK-CTRL-STATUS      PIC X(02) VALUE SPACES.
+       77 WRK-QTDE-ESPERADA    PIC 9(06) VALUE ZERO.
+       77 WRK-SOMA-ESPERADA    PIC 9(08)V99 VALUE ZERO.
+      * STUDENT-MASTER E UM ARQUIVO INDEXADO POR SM-MATRICULA; O
+      * NOME/TURMA DE CADA ALUNO E OBTIDO POR LEITURA ALEATORIA
+      * (RECORD KEY) EM VEZ DE CARREGAR O ARQUIVO INTEIRO EM UMA
+      * TABELA EM MEMORIA.
+       77 WRK-STMST-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-STMST-ABERTO   PIC X(01) VALUE 'N'.
+           88 STMST-ABERTO   VALUE 'S'.
+
+       01 WRK-LINHA-DIVERGENCIA.
+           05 FILLER PIC X(22) VALUE '*** DIVERGENCIA: QTE='.
+           05 WRK-LD-QTDE-ESP PIC ZZZZZ9.
+           05 FILLER PIC X(01) VALUE '/'.
+           05 WRK-LD-QTDE-REAL PIC ZZZZZ9.
+           05 FILLER PIC X(06) VALUE ' SOMA='.
+           05 WRK-LD-SOMA-ESP PIC ZZZZZZZ9,99.
+           05 FILLER PIC X(01) VALUE '/'.
+           05 WRK-LD-SOMA-REAL PIC ZZZZZZZ9,99.
+           05 FILLER PIC X(04) VALUE ' ***'.
+
        PROCEDURE DIVISION.
-           DISPLAY '1a NOTA'
-            ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY '2a NOTA'
-            ACCEPT WRK-NOTA2 FROM CONSOLE.
+       0000-PRINCIPAL.
+      * ESTE PROGRAMA E CHAMADO REPETIDAMENTE PELO MENU DRIVER
+      * (PROGCOB09) DENTRO DE UM UNICO RUN UNIT, ENTAO A WORKING-
+      * STORAGE SOBREVIVE DE UMA CHAMADA PARA A OUTRA. OS
+      * ACUMULADORES DE CONTROLE DE LEITURA/PAGINACAO/CHECKPOINT SAO
+      * ZERADOS AQUI PARA QUE CADA CHAMADA COMECE DO ZERO EM VEZ DE
+      * CONTINUAR DE ONDE A CHAMADA ANTERIOR PAROU.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZERO TO WRK-CKPT-CONTADOR.
+           MOVE ZERO TO WRK-LINHA-ATUAL.
+           MOVE ZERO TO WRK-PAGINA-ATUAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 1500-LER-PARAMETROS.
+           PERFORM 1600-LER-CONTROLE.
+           PERFORM 1700-LER-CHECKPOINT.
+           PERFORM 1800-ABRIR-STUDENT-MASTER.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           PERFORM 2000-LER-STUDENT-GRADES.
+           PERFORM UNTIL FIM-ARQUIVO
+               IF WRK-CKPT-ULTIMA-MATRIC > ZERO
+                    AND SG-MATRICULA NOT > WRK-CKPT-ULTIMA-MATRIC
+                   CONTINUE
+               ELSE
+                   PERFORM 3000-CALCULAR-MEDIA
+                   PERFORM 4000-IMPRIMIR-DETALHE
+                   PERFORM 4700-ATUALIZAR-CHECKPOINT
+               END-IF
+               PERFORM 2000-LER-STUDENT-GRADES
+           END-PERFORM.
+           PERFORM 4900-VERIFICAR-CONTROLE.
+           PERFORM 4800-LIMPAR-CHECKPOINT.
+           PERFORM 9000-FECHAR-ARQUIVOS.
+           GOBACK.
 
-           DISPLAY '================================'
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
-           DISPLAY 'MEDIA: ' WRK-MEDIA-ED.
-
-           IF WRK-MEDIA >= 6
-                DISPLAY 'APROVADO'
-           ELSE IF WRK-MEDIA >= 2
-                      DISPLAY 'RECUPERACAO'
-                ELSE
-                      DISPLAY 'REPROVADO'
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT GRADE-PARM.
+           OPEN INPUT STUDENT-GRADES.
+           OPEN OUTPUT GRADE-REPORT.
+
+      * AO CONTRARIO DE GRDPARM/GRDCTRL/GRDCKPT/STUDMST, STUDGRD
+      * NAO E OPCIONAL: SEM ELE NAO HA NADA PARA PROCESSAR, ENTAO
+      * O PROGRAMA TEM QUE ENCERRAR EM VEZ DE CAIR NO LOOP DE
+      * LEITURA COM O ARQUIVO NAO ABERTO.
+           IF WRK-STGRD-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO STUDENT-GRADES NAO ENCONTRADO'
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9000-FECHAR-ARQUIVOS
+               GOBACK
+           END-IF.
+
+      * PARAMETROS DE AVALIACAO SAO LIDOS DE GRDPARM PARA QUE A
+      * QUANTIDADE DE NOTAS E AS FAIXAS DE APROVACAO/RECUPERACAO
+      * POSSAM MUDAR SEM RECOMPILAR O PROGRAMA. SE O ARQUIVO NAO
+      * EXISTIR OU VIER VAZIO, ASSUME-SE A REGRA CLASSICA (2 NOTAS
+      * COM PESO IGUAL, APROVACAO >= 6, RECUPERACAO >= 2).
+       1500-LER-PARAMETROS.
+           MOVE 2  TO GP-QTDE-NOTAS.
+           MOVE 6  TO GP-NOTA-CORTE-APROVA.
+           MOVE 2  TO GP-NOTA-CORTE-RECUP.
+           MOVE 1  TO GP-PESO(1).
+           MOVE 1  TO GP-PESO(2).
+           MOVE 0  TO GP-PESO(3).
+           MOVE 0  TO GP-PESO(4).
+           MOVE 0  TO GP-PESO(5).
+           IF WRK-GRDPARM-STATUS = '00' OR WRK-GRDPARM-STATUS = SPACES
+               READ GRADE-PARM
+                   AT END CONTINUE
+               END-READ
+           END-IF.
+
+      * GP-QTDE-NOTAS VEM DE UM ARQUIVO EXTERNO (GRDPARM) E NAO E
+      * VALIDADO POR NENHUM CONTROLE ALEM DA PICTURE 9(01); COMO
+      * SG-NOTA/GP-PESO SO TEM 5 POSICOES, UM VALOR FORA DA FAIXA
+      * 1-5 TEM QUE SER REJEITADO ANTES DE SER USADO COMO SUBSCRITO.
+           IF GP-QTDE-NOTAS < 1 OR GP-QTDE-NOTAS > 5
+               DISPLAY 'GP-QTDE-NOTAS INVALIDO EM GRDPARM: '
+                        GP-QTDE-NOTAS ' - USANDO PADRAO 2'
+               MOVE 2 TO GP-QTDE-NOTAS
+           END-IF.
+
+      * TOTAIS DE CONTROLE (QUANTIDADE E SOMA DE NOTAS ESPERADAS)
+      * SAO LIDOS DE GRDCTRL PARA CONFERIR SE O ARQUIVO STUDENT-
+      * GRADES FOI PROCESSADO POR INTEIRO. SE O ARQUIVO NAO EXISTIR
+      * OU VIER VAZIO, A CONFERENCIA E SIMPLESMENTE OMITIDA.
+       1600-LER-CONTROLE.
+           OPEN INPUT CONTROL-TOTAIS.
+           IF WRK-CTRL-STATUS = '00'
+               READ CONTROL-TOTAIS
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CT-QTDE-ESPERADA
+                           TO WRK-QTDE-ESPERADA
+                       MOVE CT-SOMA-NOTAS-ESPERADA
+                           TO WRK-SOMA-ESPERADA
+               END-READ
+               CLOSE CONTROL-TOTAIS
+           END-IF.
+
+      * NOME E TURMA SAO OBTIDOS NO STUDENT-MASTER (INDEXADO POR
+      * SM-MATRICULA) PARA QUE O RELATORIO IDENTIFIQUE O ALUNO EM
+      * VEZ DE MOSTRAR SOMENTE A MATRICULA. SE O ARQUIVO NAO
+      * EXISTIR, O RELATORIO CONTINUA A SER IMPRESSO COM NOME/
+      * TURMA EM BRANCO.
+       1800-ABRIR-STUDENT-MASTER.
+           MOVE 'N' TO WRK-STMST-ABERTO.
+           OPEN INPUT STUDENT-MASTER.
+           IF WRK-STMST-STATUS = '00'
+               MOVE 'S' TO WRK-STMST-ABERTO
+           END-IF.
+
+      * LEITURA ALEATORIA POR CHAVE (RECORD KEY IS SM-MATRICULA):
+      * SE A MATRICULA NAO EXISTIR NO STUDENT-MASTER, INVALID KEY
+      * DEIXA NOME/TURMA EM BRANCO EM VEZ DE VARRER O ARQUIVO
+      * INTEIRO.
+       3500-BUSCAR-ALUNO.
+           MOVE SPACES TO WRK-D-NOME WRK-D-TURMA.
+           IF STMST-ABERTO
+               MOVE SG-MATRICULA TO SM-MATRICULA
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SM-NOME  TO WRK-D-NOME
+                       MOVE SM-TURMA TO WRK-D-TURMA
+               END-READ
+           END-IF.
+
+      * SE UMA EXECUCAO ANTERIOR TIVER ABENDADO NO MEIO DO ARQUIVO,
+      * GRDCKPT CONTEM A ULTIMA MATRICULA JA PROCESSADA. SE O ARQUIVO
+      * NAO EXISTIR OU VIER VAZIO, A BATELADA COMECA DO PRIMEIRO
+      * REGISTRO NORMALMENTE.
+       1700-LER-CHECKPOINT.
+           MOVE ZERO TO WRK-CKPT-ULTIMA-MATRIC.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CK-ULTIMA-MATRICULA
+                           TO WRK-CKPT-ULTIMA-MATRIC
+                       MOVE CK-QTDE-PROCESSADA
+                           TO WRK-CKPT-TOTAL-PROC
+                       MOVE CK-SOMA-ACUMULADA
+                           TO WRK-CKPT-SOMA-ACUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-LER-STUDENT-GRADES.
+           READ STUDENT-GRADES
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       3000-CALCULAR-MEDIA.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS
+                         WRK-SOMA-NOTAS-BRUTA.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > GP-QTDE-NOTAS
+               COMPUTE WRK-SOMA-NOTAS =
+                   WRK-SOMA-NOTAS +
+                   (SG-NOTA(WRK-IDX) * GP-PESO(WRK-IDX))
+               COMPUTE WRK-SOMA-PESOS =
+                   WRK-SOMA-PESOS + GP-PESO(WRK-IDX)
+               COMPUTE WRK-SOMA-NOTAS-BRUTA =
+                   WRK-SOMA-NOTAS-BRUTA + SG-NOTA(WRK-IDX)
+           END-PERFORM.
+
+      * OS PESOS TAMBEM VEM DO GRDPARM (ARQUIVO EXTERNO) E, SE
+      * TODOS FOREM ZERO, WRK-SOMA-PESOS FICA ZERO E A DIVISAO
+      * ABAIXO ABORTARIA A EXECUCAO; O REGISTRO E MARCADO COMO
+      * INVALIDO EM VEZ DE DIVIDIR.
+           IF WRK-SOMA-PESOS = ZERO
+                DISPLAY 'PESOS INVALIDOS EM GRDPARM (SOMA ZERO)'
+                MOVE ZERO      TO WRK-MEDIA
+                MOVE 'INVALIDO'   TO WRK-D-SITUACAO
+           ELSE
+                COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+                IF WRK-MEDIA >= GP-NOTA-CORTE-APROVA
+                     MOVE 'APROVADO'    TO WRK-D-SITUACAO
+                ELSE IF WRK-MEDIA >= GP-NOTA-CORTE-RECUP
+                           MOVE 'RECUPERACAO' TO WRK-D-SITUACAO
+                     ELSE
+                           MOVE 'REPROVADO'   TO WRK-D-SITUACAO
+                     END-IF
                 END-IF
-           END-IF
-           STOP RUN.
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+
+       4000-IMPRIMIR-DETALHE.
+           PERFORM 4500-VERIFICAR-QUEBRA-PAGINA.
+           PERFORM 3500-BUSCAR-ALUNO.
+           MOVE SG-MATRICULA TO WRK-D-MATRICULA.
+           MOVE WRK-MEDIA    TO WRK-D-MEDIA.
+           MOVE WRK-DETALHE  TO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+           ADD 1 TO WRK-LINHA-ATUAL.
+           DISPLAY WRK-DETALHE.
+
+      * TROCA DE PAGINA SEMPRE QUE O LIMITE DE LINHAS FOR ATINGIDO
+      * (OU NA PRIMEIRA LINHA DO RELATORIO), PARA QUE O RELATORIO
+      * FIQUE ARQUIVAVEL/PAGINADO EM VEZ DE UM UNICO BLOCO CORRIDO.
+       4500-VERIFICAR-QUEBRA-PAGINA.
+           IF WRK-LINHA-ATUAL = ZERO
+                  OR WRK-LINHA-ATUAL >= WRK-MAX-LINHAS
+               PERFORM 4600-IMPRIMIR-CABECALHO
+           END-IF.
+
+       4600-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-PAGINA-ATUAL.
+           MOVE ZERO         TO WRK-LINHA-ATUAL.
+           MOVE WRK-DE-DIA    TO WRK-C-DIA.
+           MOVE WRK-DE-MES    TO WRK-C-MES.
+           MOVE WRK-DE-ANO    TO WRK-C-ANO.
+           MOVE WRK-PAGINA-ATUAL TO WRK-C-PAGINA.
+           MOVE WRK-CABECALHO TO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+
+      * A CADA WRK-CKPT-INTERVALO ALUNOS PROCESSADOS, A ULTIMA
+      * MATRICULA E GRAVADA EM GRDCKPT PARA PERMITIR O REINICIO.
+       4700-ATUALIZAR-CHECKPOINT.
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           ADD 1 TO WRK-CKPT-TOTAL-PROC.
+           ADD WRK-SOMA-NOTAS-BRUTA TO WRK-CKPT-SOMA-ACUM.
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+               MOVE SG-MATRICULA        TO CK-ULTIMA-MATRICULA
+               MOVE WRK-CKPT-TOTAL-PROC TO CK-QTDE-PROCESSADA
+               MOVE WRK-CKPT-SOMA-ACUM  TO CK-SOMA-ACUMULADA
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE ZERO TO WRK-CKPT-CONTADOR
+           END-IF.
+
+      * SE HOUVER TOTAIS DE CONTROLE EM GRDCTRL, COMPARA A
+      * QUANTIDADE E A SOMA DE NOTAS REALMENTE ACUMULADAS NESTA
+      * EXECUCAO (INCLUINDO O QUE JA HAVIA SIDO PROCESSADO ANTES
+      * DE UM REINICIO) CONTRA O ESPERADO, E IMPRIME UMA LINHA DE
+      * DIVERGENCIA NO RELATORIO QUANDO NAO BATEREM.
+       4900-VERIFICAR-CONTROLE.
+           IF WRK-QTDE-ESPERADA > ZERO
+               IF WRK-CKPT-TOTAL-PROC NOT = WRK-QTDE-ESPERADA
+                  OR WRK-CKPT-SOMA-ACUM NOT = WRK-SOMA-ESPERADA
+                   MOVE WRK-QTDE-ESPERADA  TO WRK-LD-QTDE-ESP
+                   MOVE WRK-CKPT-TOTAL-PROC TO WRK-LD-QTDE-REAL
+                   MOVE WRK-SOMA-ESPERADA  TO WRK-LD-SOMA-ESP
+                   MOVE WRK-CKPT-SOMA-ACUM TO WRK-LD-SOMA-REAL
+                   PERFORM 4500-VERIFICAR-QUEBRA-PAGINA
+                   MOVE WRK-LINHA-DIVERGENCIA TO GRADE-REPORT-LINE
+                   WRITE GRADE-REPORT-LINE
+                   ADD 1 TO WRK-LINHA-ATUAL
+                   DISPLAY WRK-LINHA-DIVERGENCIA
+               END-IF
+           END-IF.
+
+      * AO TERMINAR A BATELADA COM SUCESSO O CHECKPOINT E ZERADO,
+      * PARA QUE A PROXIMA EXECUCAO COMECE DO PRIMEIRO REGISTRO EM
+      * VEZ DE PULAR REGISTROS DE UMA RODADA JA CONCLUIDA.
+      * UM RUN CONCLUIDO COM SUCESSO ZERA TAMBEM OS CONTADORES, NAO
+      * SO A ULTIMA MATRICULA: DO CONTRARIO, O PROXIMO RUN (UM NOVO
+      * ARQUIVO, SEM RELACAO COM O ANTERIOR) HERDARIA OS TOTAIS DO
+      * RUN ANTERIOR E O 4900-VERIFICAR-CONTROLE COMPARARIA CONTRA
+      * UMA BASE ERRADA.
+       4800-LIMPAR-CHECKPOINT.
+           MOVE ZERO TO CK-ULTIMA-MATRICULA.
+           MOVE ZERO TO CK-QTDE-PROCESSADA.
+           MOVE ZERO TO CK-SOMA-ACUMULADA.
+           MOVE ZERO TO WRK-CKPT-TOTAL-PROC.
+           MOVE ZERO TO WRK-CKPT-SOMA-ACUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE GRADE-PARM.
+           CLOSE STUDENT-GRADES.
+           CLOSE GRADE-REPORT.
+           IF STMST-ABERTO
+               CLOSE STUDENT-MASTER
+           END-IF.
