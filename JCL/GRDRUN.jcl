@@ -0,0 +1,54 @@
+//GRDRUN   JOB (ACCTG),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JOB: GRDRUN
+//* OBJETIVO: RODAR A BATELADA DE MEDIAS (PROGCOB07), EM
+//*           SEGUIDA RODAR AS CONSULTAS DE NIVEL EM LOTE
+//*           (PROGCOB10, MODO LOGINREQ) E, POR FIM, EXTRAIR
+//*           O AUDIT-LOG DE ACESSO GERADO, SEM PRECISAR DE
+//*           OPERADOR NO CONSOLE.
+//*********************************************************
+//STEP010  EXEC PGM=PROGCOB07
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//GRDPARM  DD DISP=SHR,DSN=PROD.GRADES.GRDPARM
+//STUDGRD  DD DISP=SHR,DSN=PROD.GRADES.STUDGRD
+//GRDRPT   DD SYSOUT=*
+//* GRDCKPT E MANTIDO PELO PROPRIO PROGCOB07 (OPEN OUTPUT EM
+//* 4700-ATUALIZAR-CHECKPOINT/4800-LIMPAR-CHECKPOINT), NAO E UM
+//* ARQUIVO PREALOCADO - DISP=SHR EXIGIRIA QUE ELE JA EXISTISSE E
+//* FALHARIA A ALOCACAO NUMA PRIMEIRA EXECUCAO EM AMBIENTE NOVO.
+//GRDCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.GRADES.GRDCKPT,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//GRDCTRL  DD DISP=SHR,DSN=PROD.GRADES.GRDCTRL
+//STUDMST  DD DISP=SHR,DSN=PROD.GRADES.STUDMST
+//SYSOUT   DD SYSOUT=*
+//*
+//* CONSULTAS DE NIVEL EM LOTE: SO RODA SE A BATELADA DE
+//* MEDIAS TERMINAR COM RETURN CODE 0000. SE LOGINREQ NAO
+//* EXISTIR, PROGCOB10 CAIRIA NO MODO INTERATIVO, ENTAO ESTE
+//* STEP SO FAZ SENTIDO QUANDO HA UM LOTE DE CONSULTAS A
+//* PROCESSAR NA NOITE.
+//STEP015  EXEC PGM=PROGCOB10,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//USRMST   DD DISP=SHR,DSN=PROD.LOGIN.USRMST
+//LOGINREQ DD DISP=SHR,DSN=PROD.LOGIN.LOGINREQ
+//* AUDITLOG E MANTIDO PELO PROPRIO PROGCOB10 (0000-PRINCIPAL CAI
+//* PARA OPEN OUTPUT AUDIT-LOG QUANDO O OPEN EXTEND RETORNA STATUS
+//* '35'), NAO E UM ARQUIVO PREALOCADO - DISP=SHR EXIGIRIA QUE ELE
+//* JA EXISTISSE E FALHARIA A ALOCACAO NUMA PRIMEIRA EXECUCAO EM
+//* AMBIENTE NOVO.
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),DSN=PROD.LOGIN.AUDITLOG,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* SO EXECUTA A EXTRACAO DO AUDIT-LOG SE A BATELADA DE
+//* MEDIAS TERMINAR COM RETURN CODE 0000
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=PROD.LOGIN.AUDITLOG
+//SYSUT2   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//
\ No newline at end of file
