@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB21.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: RODSON NAZARIO
+      * DATA: 27/07/2021
+      * OBJETIVO: TRANSACAO DE CORRECAO DE UMA NOTA NO STUDENT-
+      * GRADES. LE O ARQUIVO ANTIGO (STUDGRD), APLICA A CORRECAO NO
+      * ALUNO INFORMADO, RECALCULA MEDIA/SITUACAO, GRAVA O ARQUIVO
+      * NOVO (STUDGRN) E UM REGISTRO DE AUDITORIA COM OS VALORES
+      * ANTES/DEPOIS. COMO O AMBIENTE NAO SUPORTA REESCRITA DIRETA
+      * DE UM REGISTRO SEQUENCIAL, O ARQUIVO INTEIRO E REGRAVADO
+      * (TECNICA CLASSICA DE OLD MASTER / NEW MASTER)
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-PARM ASSIGN TO 'GRDPARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRDPARM-STATUS.
+
+           SELECT STUDENT-GRADES ASSIGN TO 'STUDGRD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STGRD-STATUS.
+
+           SELECT STUDENT-GRADES-NOVO ASSIGN TO 'STUDGRN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STGRN-STATUS.
+
+           SELECT CORRECTION-AUDIT ASSIGN TO 'CORRAUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CORRAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-PARM
+           LABEL RECORD IS STANDARD.
+       COPY CPGRDPM.
+
+       FD  STUDENT-GRADES
+           LABEL RECORD IS STANDARD.
+       COPY CPSTGRD.
+
+       FD  STUDENT-GRADES-NOVO
+           LABEL RECORD IS STANDARD.
+       COPY CPSTGRD REPLACING STUDENT-GRADES-RECORD
+                           BY STUDENT-GRADES-NOVO-RECORD
+                              SG-MATRICULA BY SG-MATRICULA-NOVO
+                              SG-NOTAS     BY SG-NOTAS-NOVO
+                              SG-NOTA      BY SG-NOTA-NOVO.
+
+       FD  CORRECTION-AUDIT
+           LABEL RECORD IS STANDARD.
+       COPY CPCORAU.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-GRDPARM-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-STGRD-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-STGRN-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-CORRAUD-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO     VALUE 'S'.
+
+      * SO PROMOVE O STUDGRN (ARQUIVO NOVO) POR CIMA DO STUDGRD
+      * QUANDO O ARQUIVO ANTIGO REALMENTE FOI ABERTO E REGRAVADO;
+      * NA SAIDA ANTECIPADA POR STUDGRD AUSENTE, STUDGRN FICA
+      * VAZIO E NAO PODE SER PROMOVIDO.
+       77 WRK-PROMOVER        PIC X(01) VALUE 'N'.
+           88 PODE-PROMOVER   VALUE 'S'.
+       77 WRK-RENAME-RC       PIC 9(02) COMP-5 VALUE ZERO.
+       77 WRK-STUDGRN-NOME    PIC X(20) VALUE 'STUDGRN'.
+       77 WRK-STUDGRD-NOME    PIC X(20) VALUE 'STUDGRD'.
+
+       77 WRK-IDX           PIC 9(01) VALUE ZERO.
+       77 WRK-SOMA-NOTAS    PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESOS    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA         PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SITUACAO      PIC X(11) VALUE SPACES.
+
+      * DADOS DA TRANSACAO DE CORRECAO, DIGITADOS PELO OPERADOR.
+       77 WRK-MATRICULA-ALVO  PIC 9(06) VALUE ZERO.
+       77 WRK-INDICE-NOTA     PIC 9(01) VALUE ZERO.
+       77 WRK-NOTA-NOVA       PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-NOTA-NOVA-ED    PIC Z9,99 VALUE ZEROS.
+       77 WRK-OPERADOR        PIC X(20) VALUE SPACES.
+
+      * CAMPOS DE APOIO PARA A LEITURA VALIDADA DA NOTA CORRIGIDA
+      * (VER 2200-LER-NOTA-NOVA). O ACCEPT DIRETO NUM CAMPO NUMERICO
+      * COM PONTO IMPLICITO SOB DECIMAL-POINT IS COMMA SO RECONHECE
+      * O FORMATO EXATO COM VIRGULA (EX: 9,00); QUALQUER OUTRA
+      * DIGITACAO (SEM VIRGULA OU COM PONTO) E ACEITA SEM AVISO E
+      * VIRA ZERO - INACEITAVEL AQUI PORQUE O VALOR VAI DIRETO PARA
+      * O STUDGRD E PARA O CORRAUD SEM MAIS NENHUMA REVISAO. A
+      * ENTRADA E LIDA COMO TEXTO, VALIDADA/CONVERTIDA A MAO E
+      * ECOADA PARA O OPERADOR CONFIRMAR ANTES DE SER GRAVADA.
+       77 WRK-ENTRADA-STR       PIC X(06) VALUE SPACES.
+       77 WRK-ENTRADA-INTEIRA   PIC X(02) VALUE SPACES.
+       77 WRK-ENTRADA-DECIMAIS  PIC X(02) VALUE SPACES.
+       77 WRK-ENTRADA-INT-NUM   PIC 9(02) VALUE ZEROS.
+       77 WRK-ENTRADA-DEC-NUM   PIC 9(02) VALUE ZEROS.
+       77 WRK-ENTRADA-INT-LEN   PIC 9(02) VALUE ZERO.
+       77 WRK-ENTRADA-VALIDA    PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA    VALUE 'S'.
+       77 WRK-CONFIRMA-NOTA     PIC X(01) VALUE 'N'.
+           88 CONFIRMA-NOTA     VALUE 'S'.
+       77 WRK-ACHOU-ALVO      PIC X(01) VALUE 'N'.
+           88 ACHOU-ALVO      VALUE 'S'.
+
+       77 WRK-NOTA-ANTIGA     PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA-ANTIGA    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA-ANTIGA-ED PIC Z9,99 VALUE ZEROS.
+       77 WRK-SITUACAO-ANTIGA PIC X(11) VALUE SPACES.
+       77 WRK-MEDIA-NOVA      PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA-NOVA-ED   PIC Z9,99 VALUE ZEROS.
+       77 WRK-SITUACAO-NOVA   PIC X(11) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+      * ESTE PROGRAMA E CHAMADO REPETIDAMENTE PELO MENU DRIVER
+      * (PROGCOB09) DENTRO DE UM UNICO RUN UNIT, ENTAO A WORKING-
+      * STORAGE SOBREVIVE DE UMA CHAMADA PARA A OUTRA.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 1500-LER-PARAMETROS.
+           PERFORM 2000-LER-TRANSACAO.
+           PERFORM 3000-REGRAVAR-ARQUIVO.
+           IF NOT ACHOU-ALVO
+               DISPLAY 'ALUNO NAO ENCONTRADO: ' WRK-MATRICULA-ALVO
+           END-IF.
+           PERFORM 9000-FECHAR-ARQUIVOS.
+           GOBACK.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT GRADE-PARM.
+           OPEN INPUT STUDENT-GRADES.
+           OPEN OUTPUT STUDENT-GRADES-NOVO.
+           OPEN EXTEND CORRECTION-AUDIT.
+           IF WRK-CORRAUD-STATUS = '35'
+               OPEN OUTPUT CORRECTION-AUDIT
+           END-IF.
+
+      * STUDGRD NAO E OPCIONAL COMO GRDPARM: SEM ELE NAO HA NADA
+      * PARA CORRIGIR, ENTAO O PROGRAMA TEM QUE ENCERRAR EM VEZ DE
+      * CAIR NO LOOP DE REGRAVACAO COM O ARQUIVO NAO ABERTO.
+           IF WRK-STGRD-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO STUDENT-GRADES NAO ENCONTRADO'
+               PERFORM 9000-FECHAR-ARQUIVOS
+               GOBACK
+           END-IF.
+           MOVE 'S' TO WRK-PROMOVER.
+
+      * MESMA REGRA DE PARAMETROS DE AVALIACAO USADA NO PROGCOB07,
+      * PARA QUE A MEDIA RECALCULADA SEJA CONSISTENTE COM O
+      * RELATORIO EM LOTE.
+       1500-LER-PARAMETROS.
+           MOVE 2  TO GP-QTDE-NOTAS.
+           MOVE 6  TO GP-NOTA-CORTE-APROVA.
+           MOVE 2  TO GP-NOTA-CORTE-RECUP.
+           MOVE 1  TO GP-PESO(1).
+           MOVE 1  TO GP-PESO(2).
+           MOVE 0  TO GP-PESO(3).
+           MOVE 0  TO GP-PESO(4).
+           MOVE 0  TO GP-PESO(5).
+           IF WRK-GRDPARM-STATUS = '00' OR WRK-GRDPARM-STATUS = SPACES
+               READ GRADE-PARM
+                   AT END CONTINUE
+               END-READ
+           END-IF.
+
+      * GP-QTDE-NOTAS VEM DE UM ARQUIVO EXTERNO (GRDPARM) E NAO E
+      * VALIDADO POR NENHUM CONTROLE ALEM DA PICTURE 9(01); COMO
+      * SG-NOTA/GP-PESO SO TEM 5 POSICOES, UM VALOR FORA DA FAIXA
+      * 1-5 TEM QUE SER REJEITADO ANTES DE SER USADO COMO SUBSCRITO.
+           IF GP-QTDE-NOTAS < 1 OR GP-QTDE-NOTAS > 5
+               DISPLAY 'GP-QTDE-NOTAS INVALIDO EM GRDPARM: '
+                        GP-QTDE-NOTAS ' - USANDO PADRAO 2'
+               MOVE 2 TO GP-QTDE-NOTAS
+           END-IF.
+
+       2000-LER-TRANSACAO.
+           DISPLAY 'MATRICULA: '
+            ACCEPT WRK-MATRICULA-ALVO FROM CONSOLE.
+           PERFORM 2100-LER-INDICE-NOTA.
+           PERFORM 2200-LER-NOTA-NOVA.
+           DISPLAY 'OPERADOR: '
+            ACCEPT WRK-OPERADOR FROM CONSOLE.
+
+      * O INDICE E DIGITADO PELO OPERADOR E USADO DIRETO COMO
+      * SUBSCRITO DE SG-NOTA, ENTAO PRECISA SER VALIDADO CONTRA A
+      * TABELA (1-5) E CONTRA A QUANTIDADE DE NOTAS REALMENTE EM
+      * USO (GP-QTDE-NOTAS), REPETINDO A PERGUNTA ATE VIR UM VALOR
+      * VALIDO.
+       2100-LER-INDICE-NOTA.
+           MOVE ZERO TO WRK-INDICE-NOTA.
+           PERFORM UNTIL WRK-INDICE-NOTA >= 1
+                   AND WRK-INDICE-NOTA <= 5
+                   AND WRK-INDICE-NOTA <= GP-QTDE-NOTAS
+               DISPLAY 'INDICE DA NOTA (1-' GP-QTDE-NOTAS '): '
+                ACCEPT WRK-INDICE-NOTA FROM CONSOLE
+               IF WRK-INDICE-NOTA < 1
+                       OR WRK-INDICE-NOTA > 5
+                       OR WRK-INDICE-NOTA > GP-QTDE-NOTAS
+                   DISPLAY 'INDICE INVALIDO, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+      * LE A NOTA CORRIGIDA COMO TEXTO E SO A ACEITA NO FORMATO
+      * INTEIRO,DECIMAIS (EX: 9,00); QUALQUER OUTRA COISA E
+      * REJEITADA COM MENSAGEM E O OPERADOR TEM QUE DIGITAR DE
+      * NOVO. DEPOIS DE VALIDADA, A NOTA INTERPRETADA E ECOADA
+      * PARA O OPERADOR CONFIRMAR - SE ELE NAO CONFIRMAR, VOLTA A
+      * PERGUNTAR EM VEZ DE GRAVAR UM VALOR NAO REVISADO NO
+      * STUDGRD E NO CORRAUD.
+       2200-LER-NOTA-NOVA.
+           MOVE 'N' TO WRK-CONFIRMA-NOTA.
+           PERFORM UNTIL CONFIRMA-NOTA
+               MOVE 'N' TO WRK-ENTRADA-VALIDA
+               PERFORM UNTIL ENTRADA-VALIDA
+                   MOVE SPACES TO WRK-ENTRADA-STR
+                                  WRK-ENTRADA-INTEIRA
+                                  WRK-ENTRADA-DECIMAIS
+                   DISPLAY 'NOTA CORRIGIDA (USE VIRGULA PARA OS '
+                           'DECIMAIS, EX: 9,00): '
+                   ACCEPT WRK-ENTRADA-STR FROM CONSOLE
+                   UNSTRING WRK-ENTRADA-STR DELIMITED BY ','
+                       INTO WRK-ENTRADA-INTEIRA WRK-ENTRADA-DECIMAIS
+                   END-UNSTRING
+                   IF WRK-ENTRADA-DECIMAIS(2:1) = SPACE
+                           AND WRK-ENTRADA-DECIMAIS(1:1) NOT = SPACE
+                       MOVE '0' TO WRK-ENTRADA-DECIMAIS(2:1)
+                   END-IF
+      * UNSTRING DEIXA WRK-ENTRADA-INTEIRA PREENCHIDO A ESQUERDA E
+      * COM ESPACOS SOBRANDO A DIREITA QUANDO A PARTE INTEIRA TEM
+      * MENOS DE 2 DIGITOS (O CASO NORMAL PARA NOTA 0-9), E UM PIC X
+      * COM ESPACOS NUNCA E CLASSE NUMERIC - POR ISSO O TESTE E
+      * FEITO SO NA PARTE REALMENTE DIGITADA (WRK-ENTRADA-INT-LEN).
+                   COMPUTE WRK-ENTRADA-INT-LEN =
+                       FUNCTION LENGTH(
+                           FUNCTION TRIM(WRK-ENTRADA-INTEIRA))
+                   IF WRK-ENTRADA-INT-LEN = 0
+                           OR WRK-ENTRADA-INTEIRA(1:WRK-ENTRADA-INT-LEN)
+                               NOT NUMERIC
+                           OR WRK-ENTRADA-DECIMAIS = SPACES
+                           OR WRK-ENTRADA-DECIMAIS NOT NUMERIC
+                       DISPLAY 'FORMATO INVALIDO - DIGITE COM '
+                               'VIRGULA PARA OS DECIMAIS, EX: 9,00'
+                   ELSE
+                       MOVE WRK-ENTRADA-INTEIRA  TO WRK-ENTRADA-INT-NUM
+                       MOVE WRK-ENTRADA-DECIMAIS TO WRK-ENTRADA-DEC-NUM
+                       COMPUTE WRK-NOTA-NOVA =
+                           WRK-ENTRADA-INT-NUM +
+                               (WRK-ENTRADA-DEC-NUM / 100)
+                       MOVE 'S' TO WRK-ENTRADA-VALIDA
+                   END-IF
+               END-PERFORM
+               MOVE WRK-NOTA-NOVA TO WRK-NOTA-NOVA-ED
+               DISPLAY 'NOTA INTERPRETADA: ' WRK-NOTA-NOVA-ED
+                       ' - CONFIRMA? (S/N): '
+               ACCEPT WRK-CONFIRMA-NOTA FROM CONSOLE
+               IF NOT CONFIRMA-NOTA
+                   DISPLAY 'NOTA NAO CONFIRMADA, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+      * PERCORRE O ARQUIVO ANTIGO POR INTEIRO, APLICANDO A CORRECAO
+      * SOMENTE NO REGISTRO DA MATRICULA INFORMADA E REGRAVANDO
+      * TODOS OS DEMAIS SEM ALTERACAO NO ARQUIVO NOVO.
+       3000-REGRAVAR-ARQUIVO.
+           PERFORM 3100-LER-STUDENT-GRADES.
+           PERFORM UNTIL FIM-ARQUIVO
+               IF SG-MATRICULA = WRK-MATRICULA-ALVO
+                   PERFORM 3200-APLICAR-CORRECAO
+               END-IF
+               MOVE STUDENT-GRADES-RECORD TO STUDENT-GRADES-NOVO-RECORD
+               WRITE STUDENT-GRADES-NOVO-RECORD
+               PERFORM 3100-LER-STUDENT-GRADES
+           END-PERFORM.
+
+       3100-LER-STUDENT-GRADES.
+           READ STUDENT-GRADES
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      * CALCULA MEDIA/SITUACAO ANTES DA CORRECAO, APLICA O NOVO
+      * VALOR DE NOTA, RECALCULA DEPOIS E GRAVA O REGISTRO DE
+      * AUDITORIA COM OS DOIS RESULTADOS.
+       3200-APLICAR-CORRECAO.
+           MOVE 'S' TO WRK-ACHOU-ALVO.
+           PERFORM 4000-CALCULAR-MEDIA.
+           MOVE WRK-MEDIA    TO WRK-MEDIA-ANTIGA.
+           MOVE WRK-SITUACAO TO WRK-SITUACAO-ANTIGA.
+           MOVE SG-NOTA(WRK-INDICE-NOTA) TO WRK-NOTA-ANTIGA.
+
+           MOVE WRK-NOTA-NOVA TO SG-NOTA(WRK-INDICE-NOTA).
+
+           PERFORM 4000-CALCULAR-MEDIA.
+           MOVE WRK-MEDIA    TO WRK-MEDIA-NOVA.
+           MOVE WRK-SITUACAO TO WRK-SITUACAO-NOVA.
+
+           PERFORM 3300-GRAVAR-AUDITORIA.
+
+       3300-GRAVAR-AUDITORIA.
+           MOVE SG-MATRICULA        TO CA-MATRICULA.
+           MOVE WRK-INDICE-NOTA     TO CA-INDICE-NOTA.
+           MOVE WRK-NOTA-ANTIGA     TO CA-NOTA-ANTIGA.
+           MOVE WRK-NOTA-NOVA       TO CA-NOTA-NOVA.
+           MOVE WRK-MEDIA-ANTIGA    TO CA-MEDIA-ANTIGA.
+           MOVE WRK-MEDIA-NOVA      TO CA-MEDIA-NOVA.
+           MOVE WRK-SITUACAO-ANTIGA TO CA-SITUACAO-ANTIGA.
+           MOVE WRK-SITUACAO-NOVA   TO CA-SITUACAO-NOVA.
+           MOVE WRK-OPERADOR        TO CA-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CA-TIMESTAMP.
+           WRITE CORRECTION-AUDIT-RECORD.
+           MOVE WRK-MEDIA-ANTIGA TO WRK-MEDIA-ANTIGA-ED.
+           MOVE WRK-MEDIA-NOVA   TO WRK-MEDIA-NOVA-ED.
+           DISPLAY 'CORRIGIDO: MEDIA ' WRK-MEDIA-ANTIGA-ED
+                            ' -> ' WRK-MEDIA-NOVA-ED
+                            ' SITUACAO ' WRK-SITUACAO-ANTIGA
+                            ' -> ' WRK-SITUACAO-NOVA.
+
+       4000-CALCULAR-MEDIA.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > GP-QTDE-NOTAS
+               COMPUTE WRK-SOMA-NOTAS =
+                   WRK-SOMA-NOTAS +
+                   (SG-NOTA(WRK-IDX) * GP-PESO(WRK-IDX))
+               COMPUTE WRK-SOMA-PESOS =
+                   WRK-SOMA-PESOS + GP-PESO(WRK-IDX)
+           END-PERFORM.
+
+      * OS PESOS TAMBEM VEM DO GRDPARM (ARQUIVO EXTERNO) E, SE
+      * TODOS FOREM ZERO, WRK-SOMA-PESOS FICA ZERO E A DIVISAO
+      * ABAIXO ABORTARIA A EXECUCAO; O REGISTRO E MARCADO COMO
+      * INVALIDO EM VEZ DE DIVIDIR.
+           IF WRK-SOMA-PESOS = ZERO
+                DISPLAY 'PESOS INVALIDOS EM GRDPARM (SOMA ZERO)'
+                MOVE ZERO      TO WRK-MEDIA
+                MOVE 'INVALIDO'   TO WRK-SITUACAO
+           ELSE
+                COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+                IF WRK-MEDIA >= GP-NOTA-CORTE-APROVA
+                     MOVE 'APROVADO'    TO WRK-SITUACAO
+                ELSE IF WRK-MEDIA >= GP-NOTA-CORTE-RECUP
+                           MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                     ELSE
+                           MOVE 'REPROVADO'   TO WRK-SITUACAO
+                     END-IF
+                END-IF
+           END-IF.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE GRADE-PARM.
+           CLOSE STUDENT-GRADES.
+           CLOSE STUDENT-GRADES-NOVO.
+           CLOSE CORRECTION-AUDIT.
+
+      * OS DOIS ARQUIVOS PRECISAM ESTAR FECHADOS ANTES DE RENOMEAR;
+      * O NOVO (STUDGRN) SO E PROMOVIDO POR CIMA DO ANTIGO (STUDGRD)
+      * QUANDO A REGRAVACAO REALMENTE ACONTECEU (VER WRK-PROMOVER),
+      * PARA A CORRECAO TER EFEITO PERMANENTE NA PROXIMA LEITURA DO
+      * STUDGRD (PROGCOB07, PROGCOB20 OU UMA NOVA RODADA DESTE
+      * PROGRAMA).
+           IF PODE-PROMOVER
+               CALL 'CBL_RENAME_FILE' USING WRK-STUDGRN-NOME
+                                            WRK-STUDGRD-NOME
+                   RETURNING WRK-RENAME-RC
+               IF WRK-RENAME-RC NOT = 0
+                   DISPLAY 'ERRO AO PROMOVER STUDGRN PARA STUDGRD: '
+                            WRK-RENAME-RC
+               END-IF
+           END-IF.
