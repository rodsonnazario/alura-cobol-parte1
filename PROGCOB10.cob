@@ -5,32 +5,282 @@
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR: RODSON NAZARIO
       * DATA: 27/07/2021
-      * OBJETIVO: RECEBER USUARIO E NIVEL
+      * OBJETIVO: RECEBER USUARIO E CONSULTAR O NIVEL DE ACESSO
+      * NO ARQUIVO USER-MASTER
       * UTILIZAR NIVEL 88 - LOGICA
+      * SE O ARQUIVO LOGINREQ ESTIVER PRESENTE, AS CONSULTAS SAO
+      * LIDAS DELE EM LOTE (MODO JCL, SEM OPERADOR NO CONSOLE);
+      * CASO CONTRARIO, O PROGRAMA CAI NO MODO INTERATIVO ORIGINAL.
       ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO 'USRMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UM-USUARIO
+               FILE STATUS IS WRK-USRMST-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
+           SELECT LOGIN-REQUEST ASSIGN TO 'LOGINREQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOGINREQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER
+           LABEL RECORD IS STANDARD.
+       COPY CPUSRMS.
+
+       FD  AUDIT-LOG
+           LABEL RECORD IS STANDARD.
+       COPY CPAUDIT.
+
+       FD  LOGIN-REQUEST
+           LABEL RECORD IS STANDARD.
+       COPY CPLGREQ.
+
        WORKING-STORAGE SECTION.
-       77 WRK-USUARIO  PIC X(20) VALUES SPACES.
-       77 WRK-NIVEL    PIC 9(02) VALUES ZEROS.
-           88 ADM     VALUE 01.
-           88 USER    VALUE 02.
+       77 WRK-USRMST-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-AUDIT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-LOGINREQ-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO   VALUE 'S'.
+       77 WRK-RESULTADO     PIC X(11) VALUE SPACES.
+       77 WRK-MODO-BATCH    PIC X(01) VALUE 'N'.
+           88 MODO-BATCH    VALUE 'S'.
+       77 WRK-USRMST-ABERTO PIC X(01) VALUE 'N'.
+           88 USRMST-ABERTO VALUE 'S'.
+
+       77 WRK-TAB-IDX       PIC 9(02) VALUE ZERO.
+
+       77 WRK-USUARIO  PIC X(20) VALUE SPACES.
+       77 WRK-SENHA    PIC X(10) VALUE SPACES.
+       77 WRK-SENHA-OK PIC X(01) VALUE 'N'.
+           88 SENHA-CONFERE VALUE 'S'.
+       77 WRK-NIVEL    PIC 9(02) VALUE ZEROS.
+           88 ADM         VALUE 01.
+           88 USER        VALUE 02.
+           88 SUPERVISOR  VALUE 03.
+
+      * CONTADOR DE TENTATIVAS FALHAS POR USUARIO. COMO O PROGRAMA
+      * NAO E INITIAL, A WORKING-STORAGE SOBREVIVE ENTRE CHAMADAS
+      * SUCESSIVAS NO MESMO RUN UNIT (P.EX. O MENU PROGCOB09
+      * CHAMANDO PROGCOB10 VARIAS VEZES), PERMITINDO O BLOQUEIO
+      * "DENTRO DA MESMA SESSAO" PEDIDO PELO NEGOCIO.
+       01 WRK-FAIL-TABLE.
+           05 WRK-FAIL-ENTRY OCCURS 50 TIMES.
+               10 WRK-FL-USUARIO    PIC X(20).
+               10 WRK-FL-TENTATIVAS PIC 9(01).
+       77 WRK-FAIL-TAB-COUNT  PIC 9(02) VALUE ZERO.
+       77 WRK-FAIL-IDX        PIC 9(02) VALUE ZERO.
+       77 WRK-FAIL-ACHOU      PIC X(01) VALUE 'N'.
+           88 ACHOU-FALHA     VALUE 'S'.
+       77 WRK-LIMITE-TENTATIVAS PIC 9(01) VALUE 3.
+       77 WRK-BLOQUEADO       PIC X(01) VALUE 'N'.
+           88 USUARIO-BLOQUEADO VALUE 'S'.
+
        PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-USER-MASTER.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           PERFORM 1100-VERIFICAR-MODO-BATCH.
+           IF MODO-BATCH
+               PERFORM 5000-PROCESSAR-LOTE
+           ELSE
+               PERFORM 6000-PROCESSAR-INTERATIVO
+           END-IF.
+
+           IF USRMST-ABERTO
+               CLOSE USER-MASTER
+           END-IF.
+           CLOSE AUDIT-LOG.
+           GOBACK.
+
+      * SE O ARQUIVO LOGINREQ EXISTIR (P.EX. RODANDO SOB O JCL
+      * GRDRUN), O PROGRAMA PROCESSA TODAS AS CONSULTAS DO ARQUIVO
+      * SEM PARAR PARA DIGITACAO; DO CONTRARIO, CAI NO MODO
+      * INTERATIVO ORIGINAL (ACCEPT FROM CONSOLE).
+       1100-VERIFICAR-MODO-BATCH.
+           MOVE 'N' TO WRK-MODO-BATCH.
+           OPEN INPUT LOGIN-REQUEST.
+           IF WRK-LOGINREQ-STATUS = '00'
+               MOVE 'S' TO WRK-MODO-BATCH
+           ELSE
+               CLOSE LOGIN-REQUEST
+           END-IF.
+
+      * MODO LOTE: UMA CONSULTA POR REGISTRO DO LOGINREQ, CADA UMA
+      * GRAVANDO SEU PROPRIO REGISTRO DE AUDITORIA.
+       5000-PROCESSAR-LOTE.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 5100-LER-LOGIN-REQUEST.
+           PERFORM UNTIL FIM-ARQUIVO
+               MOVE LR-USUARIO TO WRK-USUARIO
+               MOVE LR-SENHA   TO WRK-SENHA
+               PERFORM 4000-PROCESSAR-CONSULTA
+               PERFORM 3000-GRAVAR-AUDITORIA
+               PERFORM 5100-LER-LOGIN-REQUEST
+           END-PERFORM.
+           CLOSE LOGIN-REQUEST.
+
+       5100-LER-LOGIN-REQUEST.
+           READ LOGIN-REQUEST
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      * MODO INTERATIVO: COMPORTAMENTO ORIGINAL, UMA UNICA CONSULTA
+      * DIGITADA NO CONSOLE.
+       6000-PROCESSAR-INTERATIVO.
            DISPLAY 'USUARIO: '
             ACCEPT WRK-USUARIO FROM CONSOLE.
-           DISPLAY 'NIVEL: '
-            ACCEPT WRK-NIVEL FROM CONSOLE.
+           DISPLAY 'SENHA: '
+            ACCEPT WRK-SENHA FROM CONSOLE.
+           PERFORM 4000-PROCESSAR-CONSULTA.
+           PERFORM 3000-GRAVAR-AUDITORIA.
+
+      * NUCLEO DA CONSULTA DE NIVEL, COMPARTILHADO PELOS MODOS LOTE
+      * E INTERATIVO: RECEBE WRK-USUARIO/WRK-SENHA JA PREENCHIDOS E
+      * DEVOLVE WRK-NIVEL/WRK-RESULTADO.
+       4000-PROCESSAR-CONSULTA.
+           PERFORM 2500-VERIFICAR-BLOQUEIO.
 
-           IF ADM
-                DISPLAY 'NIVEL ADMINISTRADOR'
-           ELSE IF USER
-                      DISPLAY 'NIVEL USUARIO'
+      * SE O USUARIO JA ACUMULOU O LIMITE DE TENTATIVAS FALHAS NESTA
+      * SESSAO, A CONSULTA NEM CHEGA A CONFERIR A SENHA.
+           IF USUARIO-BLOQUEADO
+                MOVE ZEROS TO WRK-NIVEL
+                MOVE 'BLOQUEADO' TO WRK-RESULTADO
+                DISPLAY 'USUARIO BLOQUEADO POR TENTATIVAS EXCESSIVAS'
+           ELSE
+                PERFORM 2000-CONSULTAR-NIVEL
+
+      * O NIVEL SO E CONCEDIDO SE A SENHA DIGITADA CONFERIR COM A
+      * SENHA CADASTRADA NO USER-MASTER PARA O USUARIO INFORMADO.
+                IF NOT SENHA-CONFERE
+                     PERFORM 2600-REGISTRAR-FALHA
+                     MOVE ZEROS TO WRK-NIVEL
+                     MOVE 'REJEITADO' TO WRK-RESULTADO
+                     DISPLAY 'USUARIO NAO AUTORIZADO'
                 ELSE
-                      DISPLAY 'USUARIO NAO AUTORIZADO'
+      * SO LIMPA O CONTADOR DE FALHAS QUANDO O NIVEL LIDO E UM DOS
+      * NIVEIS RECONHECIDOS; UM NIVEL NAO RECONHECIDO CONTA COMO
+      * TENTATIVA FALHA, IGUAL A UMA SENHA ERRADA.
+                     IF ADM OR USER OR SUPERVISOR
+                          PERFORM 2700-LIMPAR-FALHAS
+                     ELSE
+                          PERFORM 2600-REGISTRAR-FALHA
+                     END-IF
+                     IF ADM
+                          MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                          DISPLAY 'NIVEL ADMINISTRADOR'
+                     ELSE IF USER
+                                MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                                DISPLAY 'NIVEL USUARIO'
+                          ELSE IF SUPERVISOR
+                                     MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                                     DISPLAY 'NIVEL SUPERVISOR'
+                                ELSE
+                                     MOVE 'REJEITADO' TO WRK-RESULTADO
+                                     DISPLAY 'USUARIO NAO AUTORIZADO'
+                                END-IF
+                          END-IF
+                     END-IF
                 END-IF
            END-IF.
 
-           STOP RUN.
+      * O NIVEL DO USUARIO PASSA A SER CONSULTADO NO USER-MASTER
+      * (ARQUIVO INDEXADO POR WRK-USUARIO) EM VEZ DE SER DIGITADO
+      * PELO PROPRIO OPERADOR NO CONSOLE. O ARQUIVO E ABERTO UMA
+      * UNICA VEZ POR EXECUCAO E FICA DISPONIVEL PARA LEITURA
+      * ALEATORIA POR CHAVE EM CADA CONSULTA.
+       1000-ABRIR-USER-MASTER.
+           MOVE 'N' TO WRK-USRMST-ABERTO.
+           OPEN INPUT USER-MASTER.
+           IF WRK-USRMST-STATUS = '00'
+               MOVE 'S' TO WRK-USRMST-ABERTO
+           END-IF.
+
+      * LEITURA ALEATORIA POR CHAVE (RECORD KEY IS UM-USUARIO): SE
+      * A CHAVE NAO EXISTIR NO ARQUIVO INDEXADO, INVALID KEY MARCA
+      * O USUARIO COMO NAO ENCONTRADO EM VEZ DE VARRER O ARQUIVO
+      * INTEIRO.
+       2000-CONSULTAR-NIVEL.
+           MOVE ZEROS TO WRK-NIVEL.
+           MOVE 'N'   TO WRK-SENHA-OK.
+           IF USRMST-ABERTO
+               MOVE WRK-USUARIO TO UM-USUARIO
+               READ USER-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE UM-NIVEL TO WRK-NIVEL
+                       IF UM-SENHA = WRK-SENHA
+                           MOVE 'S' TO WRK-SENHA-OK
+                       END-IF
+               END-READ
+           END-IF.
+
+       2500-VERIFICAR-BLOQUEIO.
+           MOVE 'N' TO WRK-BLOQUEADO.
+           PERFORM 2550-BUSCAR-FALHA.
+           IF ACHOU-FALHA
+               IF WRK-FL-TENTATIVAS(WRK-FAIL-IDX)
+                       >= WRK-LIMITE-TENTATIVAS
+                   MOVE 'S' TO WRK-BLOQUEADO
+               END-IF
+           END-IF.
+
+       2550-BUSCAR-FALHA.
+           MOVE 'N' TO WRK-FAIL-ACHOU.
+           MOVE ZERO TO WRK-FAIL-IDX.
+           PERFORM VARYING WRK-TAB-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-IDX > WRK-FAIL-TAB-COUNT
+                      OR ACHOU-FALHA
+               IF WRK-FL-USUARIO(WRK-TAB-IDX) = WRK-USUARIO
+                   MOVE 'S' TO WRK-FAIL-ACHOU
+                   MOVE WRK-TAB-IDX TO WRK-FAIL-IDX
+               END-IF
+           END-PERFORM.
+
+      * UMA TENTATIVA COM SENHA ERRADA SOMA 1 NO CONTADOR DO
+      * USUARIO; SE ELE AINDA NAO TIVER ENTRADA NA TABELA, UMA NOVA
+      * E CRIADA COM 1 TENTATIVA.
+       2600-REGISTRAR-FALHA.
+           PERFORM 2550-BUSCAR-FALHA.
+           IF ACHOU-FALHA
+               ADD 1 TO WRK-FL-TENTATIVAS(WRK-FAIL-IDX)
+           ELSE
+               IF WRK-FAIL-TAB-COUNT < 50
+                   ADD 1 TO WRK-FAIL-TAB-COUNT
+                   MOVE WRK-USUARIO TO
+                       WRK-FL-USUARIO(WRK-FAIL-TAB-COUNT)
+                   MOVE 1 TO
+                       WRK-FL-TENTATIVAS(WRK-FAIL-TAB-COUNT)
+               END-IF
+           END-IF.
+
+      * UM LOGIN BEM-SUCEDIDO ZERA O CONTADOR DE FALHAS DO USUARIO.
+       2700-LIMPAR-FALHAS.
+           PERFORM 2550-BUSCAR-FALHA.
+           IF ACHOU-FALHA
+               MOVE ZERO TO WRK-FL-TENTATIVAS(WRK-FAIL-IDX)
+           END-IF.
+
+      * CADA TENTATIVA DE ACESSO E GRAVADA NO AUDIT-LOG PARA QUE
+      * SEJA POSSIVEL CONSULTAR O HISTORICO DEPOIS DA EXECUCAO.
+       3000-GRAVAR-AUDITORIA.
+           MOVE WRK-USUARIO                TO AL-USUARIO.
+           MOVE WRK-NIVEL                   TO AL-NIVEL.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-TIMESTAMP.
+           MOVE WRK-RESULTADO               TO AL-RESULTADO.
+           WRITE AUDIT-LOG-RECORD.
