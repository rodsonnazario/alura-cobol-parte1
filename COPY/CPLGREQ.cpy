@@ -0,0 +1,9 @@
+      ********************************
+      * COPYBOOK: CPLGREQ
+      * OBJETIVO: LAYOUT DO ARQUIVO LOGIN-REQUEST (LOTE DE
+      *           CONSULTAS DE NIVEL DE ACESSO PARA RODAR O
+      *           PROGCOB10 SEM OPERADOR NO CONSOLE)
+      ********************************
+       01 LOGIN-REQUEST-RECORD.
+           05 LR-USUARIO   PIC X(20).
+           05 LR-SENHA     PIC X(10).
