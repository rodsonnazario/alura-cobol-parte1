@@ -0,0 +1,12 @@
+      ********************************
+      * COPYBOOK: CPGRDPM
+      * OBJETIVO: PARAMETROS DE AVALIACAO (QTDE DE NOTAS, PESOS
+      *           E FAIXAS DE APROVACAO/RECUPERACAO) PARA A
+      *           BATELADA DE MEDIAS - EVITA VALOR FIXO NO FONTE
+      ********************************
+       01 GRADE-PARM-RECORD.
+           05 GP-QTDE-NOTAS         PIC 9(01).
+           05 GP-NOTA-CORTE-APROVA  PIC 9(02)V99.
+           05 GP-NOTA-CORTE-RECUP   PIC 9(02)V99.
+           05 GP-PESOS.
+               10 GP-PESO OCCURS 5 TIMES PIC 9(01)V99.
