@@ -0,0 +1,16 @@
+      ********************************
+      * COPYBOOK: CPCORAU
+      * OBJETIVO: LAYOUT DO AUDIT TRAIL DE CORRECOES DE NOTA NO
+      *           STUDENT-GRADES (VALORES ANTES/DEPOIS E OPERADOR)
+      ********************************
+       01 CORRECTION-AUDIT-RECORD.
+           05 CA-MATRICULA        PIC 9(06).
+           05 CA-INDICE-NOTA      PIC 9(01).
+           05 CA-NOTA-ANTIGA      PIC 9(02)V99.
+           05 CA-NOTA-NOVA        PIC 9(02)V99.
+           05 CA-MEDIA-ANTIGA     PIC 9(02)V99.
+           05 CA-MEDIA-NOVA       PIC 9(02)V99.
+           05 CA-SITUACAO-ANTIGA  PIC X(11).
+           05 CA-SITUACAO-NOVA    PIC X(11).
+           05 CA-OPERADOR         PIC X(20).
+           05 CA-TIMESTAMP        PIC 9(14).
