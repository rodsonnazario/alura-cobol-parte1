@@ -0,0 +1,11 @@
+      ********************************
+      * COPYBOOK: CPUSRMS
+      * OBJETIVO: LAYOUT DO ARQUIVO USER-MASTER (USUARIO, SENHA
+      *           E NIVEL DE ACESSO), ORGANIZATION IS INDEXED COM
+      *           RECORD KEY UM-USUARIO, LIDO POR ACESSO ALEATORIO
+      *           (RANDOM)
+      ********************************
+       01 USER-MASTER-RECORD.
+           05 UM-USUARIO   PIC X(20).
+           05 UM-SENHA     PIC X(10).
+           05 UM-NIVEL     PIC 9(02).
