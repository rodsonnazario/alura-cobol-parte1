@@ -0,0 +1,10 @@
+      ********************************
+      * COPYBOOK: CPSTMST
+      * OBJETIVO: LAYOUT DO ARQUIVO STUDENT-MASTER (IDENTIFICACAO
+      *           DO ALUNO), ORGANIZATION IS INDEXED COM RECORD KEY
+      *           SM-MATRICULA, LIDO POR ACESSO ALEATORIO (RANDOM)
+      ********************************
+       01 STUDENT-MASTER-RECORD.
+           05 SM-MATRICULA          PIC 9(06).
+           05 SM-NOME               PIC X(30).
+           05 SM-TURMA              PIC X(04).
