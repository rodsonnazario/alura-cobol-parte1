@@ -0,0 +1,9 @@
+      ********************************
+      * COPYBOOK: CPSTGRD
+      * OBJETIVO: LAYOUT DO ARQUIVO STUDENT-GRADES (NOTAS POR
+      *           ALUNO), MANTIDO EM SEQUENCIAL POR MATRICULA
+      ********************************
+       01 STUDENT-GRADES-RECORD.
+           05 SG-MATRICULA          PIC 9(06).
+           05 SG-NOTAS.
+               10 SG-NOTA OCCURS 5 TIMES PIC 9(02)V99.
