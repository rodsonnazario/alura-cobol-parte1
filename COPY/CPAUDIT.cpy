@@ -0,0 +1,10 @@
+      ********************************
+      * COPYBOOK: CPAUDIT
+      * OBJETIVO: LAYOUT DO ARQUIVO AUDIT-LOG (TRILHA DE TODAS AS
+      *           TENTATIVAS DE ACESSO AO PROGCOB10)
+      ********************************
+       01 AUDIT-LOG-RECORD.
+           05 AL-USUARIO      PIC X(20).
+           05 AL-NIVEL        PIC 9(02).
+           05 AL-TIMESTAMP    PIC 9(14).
+           05 AL-RESULTADO    PIC X(11).
