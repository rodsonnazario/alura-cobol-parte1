@@ -4,11 +4,25 @@
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR: RODSON NAZARIO
       * DATA: 27/07/2021
-      * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
+      * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA OU UM LOTE
+      * DE DATAS, TRADUZINDO MES E DIA DA SEMANA. TAMBEM CALCULA A
+      * DIFERENCA EM DIAS E A IDADE EM ANOS ENTRE DUAS DATAS
       * VARIAVEIS TIPO TABELA - REDEFINES
       ********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-LIST ASSIGN TO 'DATELIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-DATELIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-LIST
+           LABEL RECORD IS STANDARD.
+       01  DATE-LIST-RECORD.
+           05 DL-DATA PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01 WRK-MESES-EXTENSO.
            02 FILLER PIC X(03) VALUE 'JAN'.
@@ -25,15 +39,176 @@
            02 FILLER PIC X(03) VALUE 'DEZ'.
        01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
            02 WRK-MES PIC X(03) OCCURS 12 TIMES.
+
+       01 WRK-MESES-POR-EXTENSO.
+           02 FILLER PIC X(09) VALUE 'JANEIRO'.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO'.
+           02 FILLER PIC X(09) VALUE 'ABRIL'.
+           02 FILLER PIC X(09) VALUE 'MAIO'.
+           02 FILLER PIC X(09) VALUE 'JUNHO'.
+           02 FILLER PIC X(09) VALUE 'JULHO'.
+           02 FILLER PIC X(09) VALUE 'AGOSTO'.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO'.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO'.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO'.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO'.
+       01 WRK-MESES-EXT REDEFINES WRK-MESES-POR-EXTENSO.
+           02 WRK-MES-EXTENSO PIC X(09) OCCURS 12 TIMES.
+
+       01 WRK-DIAS-SEMANA-TAB.
+           02 FILLER PIC X(13) VALUE 'DOMINGO'.
+           02 FILLER PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+           02 FILLER PIC X(13) VALUE 'TERCA-FEIRA'.
+           02 FILLER PIC X(13) VALUE 'QUARTA-FEIRA'.
+           02 FILLER PIC X(13) VALUE 'QUINTA-FEIRA'.
+           02 FILLER PIC X(13) VALUE 'SEXTA-FEIRA'.
+           02 FILLER PIC X(13) VALUE 'SABADO'.
+       01 WRK-DIAS-SEMANA REDEFINES WRK-DIAS-SEMANA-TAB.
+           02 WRK-DIA-SEMANA-NOME PIC X(13) OCCURS 7 TIMES.
+
        01 WRK-DATA.
            02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
            02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
            02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-NUM REDEFINES WRK-DATA PIC 9(08).
+
+      * DATAS DE ENTRADA PARA O MODO DE DIFERENCA/IDADE (P.EX.
+      * DATA DE NASCIMENTO E DATA ATUAL, OU MATRICULA E VENCIMENTO).
+       01 WRK-DATA-INICIAL.
+           02 WRK-ANOSYS-INI PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS-INI PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS-INI PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-INICIAL-NUM REDEFINES WRK-DATA-INICIAL PIC 9(08).
+
+       01 WRK-DATA-FINAL.
+           02 WRK-ANOSYS-FIM PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS-FIM PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS-FIM PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-FINAL-NUM REDEFINES WRK-DATA-FINAL PIC 9(08).
+
+       77 WRK-DIAS-DIFERENCA PIC S9(06) VALUE ZERO.
+       77 WRK-IDADE-ANOS     PIC S9(03) VALUE ZERO.
+
+       77 WRK-MODO           PIC X(01) VALUE '1'.
+       77 WRK-FORMATO-MES    PIC X(01) VALUE 'A'.
+           88 MES-ABREVIADO  VALUE 'A'.
+           88 MES-POR-EXTENSO VALUE 'E'.
+       77 WRK-MES-ED         PIC X(09) VALUE SPACES.
+       77 WRK-DATELIST-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO    VALUE 'S'.
+       77 WRK-DIA-SEMANA-IDX PIC 9(01) VALUE ZERO.
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           DISPLAY 'MODO (1=DATA DO SISTEMA  2=LOTE DE DATAS'
+                          '  3=DIFERENCA/IDADE): '
+            ACCEPT WRK-MODO FROM CONSOLE.
+
+           EVALUATE WRK-MODO
+               WHEN '2'
+                   DISPLAY 'MES (A=ABREVIADO  E=POR EXTENSO): '
+                    ACCEPT WRK-FORMATO-MES FROM CONSOLE
+                   PERFORM 2000-PROCESSAR-LOTE
+               WHEN '3'
+                   PERFORM 5000-PROCESSAR-DIFERENCA
+               WHEN OTHER
+                   DISPLAY 'MES (A=ABREVIADO  E=POR EXTENSO): '
+                    ACCEPT WRK-FORMATO-MES FROM CONSOLE
+                   PERFORM 1000-PROCESSAR-DATA-UNICA
+           END-EVALUATE.
+
+           GOBACK.
+
+       1000-PROCESSAR-DATA-UNICA.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 3000-EXIBIR-DATA.
+
+      * LEITURA DE UM ARQUIVO DE DATAS (VENCIMENTOS, MATRICULAS
+      * ETC.) PARA IMPRIMIR A DATA POR EXTENSO E O DIA DA SEMANA
+      * DE CADA UMA, SEM DEPENDER DE DIGITACAO MANUAL.
+       2000-PROCESSAR-LOTE.
+      * REINICIA O INDICADOR DE FIM DE ARQUIVO A CADA CHAMADA: O
+      * MENU DRIVER (PROGCOB09) PODE CHAMAR ESTE PROGRAMA VARIAS
+      * VEZES NO MESMO RUN UNIT, E A WORKING-STORAGE SOBREVIVE DE
+      * UMA CHAMADA PARA A OUTRA.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           OPEN INPUT DATE-LIST.
+           IF WRK-DATELIST-STATUS = '00'
+               PERFORM 2100-LER-DATE-LIST
+               PERFORM UNTIL FIM-ARQUIVO
+                   MOVE DL-DATA TO WRK-DATA-NUM
+                   PERFORM 3000-EXIBIR-DATA
+                   PERFORM 2100-LER-DATE-LIST
+               END-PERFORM
+               CLOSE DATE-LIST
+           ELSE
+               DISPLAY 'ARQUIVO DATE-LIST NAO ENCONTRADO'
+           END-IF.
+
+       2100-LER-DATE-LIST.
+           READ DATE-LIST
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       3000-EXIBIR-DATA.
            DISPLAY 'DATA ORIGINAL: ' WRK-DATA.
+           PERFORM 4000-CALCULAR-DIA-SEMANA.
+           IF MES-POR-EXTENSO
+               MOVE WRK-MES-EXTENSO(WRK-MESSYS) TO WRK-MES-ED
+           ELSE
+               MOVE WRK-MES(WRK-MESSYS) TO WRK-MES-ED
+           END-IF.
            DISPLAY 'DATA CUSTOMIZADA: ' WRK-DIASYS
-                                 ' DE ' WRK-MES(WRK-MESSYS)
-                                 ' DE ' WRK-ANOSYS.
-           STOP RUN.
+                                 ' DE ' WRK-MES-ED
+                                 ' DE ' WRK-ANOSYS
+                                 ' - ' WRK-DIA-SEMANA-NOME(
+                                        WRK-DIA-SEMANA-IDX).
+
+      * FUNCTION INTEGER-OF-DATE CONVERTE A DATA EM UM NUMERO DE
+      * DIAS; O RESTO DA DIVISAO POR 7 IDENTIFICA O DIA DA SEMANA
+      * (0 = DOMINGO ... 6 = SABADO).
+       4000-CALCULAR-DIA-SEMANA.
+           COMPUTE WRK-DIA-SEMANA-IDX =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM), 7)
+               + 1.
+
+      * MODO 3: RECEBE DUAS DATAS (P.EX. NASCIMENTO/MATRICULA E A
+      * DATA ATUAL OU UM VENCIMENTO) E CALCULA A DIFERENCA EM DIAS
+      * E A IDADE EM ANOS COMPLETOS ENTRE ELAS, SEM PRECISAR FAZER
+      * ESSA CONTA A MAO OU FORA DO SISTEMA.
+       5000-PROCESSAR-DIFERENCA.
+           DISPLAY 'DATA INICIAL (AAAAMMDD): '
+            ACCEPT WRK-DATA-INICIAL-NUM FROM CONSOLE.
+           DISPLAY 'DATA FINAL   (AAAAMMDD): '
+            ACCEPT WRK-DATA-FINAL-NUM FROM CONSOLE.
+
+           PERFORM 5100-CALCULAR-DIFERENCA-DIAS.
+           PERFORM 5200-CALCULAR-IDADE-ANOS.
+
+           DISPLAY 'DIFERENCA EM DIAS: ' WRK-DIAS-DIFERENCA.
+           DISPLAY 'IDADE / ANOS COMPLETOS: ' WRK-IDADE-ANOS.
+
+      * FUNCTION INTEGER-OF-DATE CONVERTE CADA DATA EM UM NUMERO
+      * SEQUENCIAL DE DIAS; A DIFERENCA ENTRE OS DOIS NUMEROS E A
+      * QUANTIDADE DE DIAS CORRIDOS ENTRE AS DATAS.
+       5100-CALCULAR-DIFERENCA-DIAS.
+           COMPUTE WRK-DIAS-DIFERENCA =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-FINAL-NUM)
+               - FUNCTION INTEGER-OF-DATE(WRK-DATA-INICIAL-NUM).
+
+      * IDADE EM ANOS COMPLETOS: A DIFERENCA DE ANOS E AJUSTADA EM
+      * 1 QUANDO O MES/DIA FINAL AINDA NAO ALCANCOU O MES/DIA
+      * INICIAL NO ANO CORRENTE (ANIVERSARIO AINDA NAO OCORREU).
+       5200-CALCULAR-IDADE-ANOS.
+           COMPUTE WRK-IDADE-ANOS =
+               WRK-ANOSYS-FIM - WRK-ANOSYS-INI.
+           IF WRK-MESSYS-FIM < WRK-MESSYS-INI
+               SUBTRACT 1 FROM WRK-IDADE-ANOS
+           ELSE
+               IF WRK-MESSYS-FIM = WRK-MESSYS-INI
+                       AND WRK-DIASYS-FIM < WRK-DIASYS-INI
+                   SUBTRACT 1 FROM WRK-IDADE-ANOS
+               END-IF
+           END-IF.
