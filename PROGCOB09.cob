@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: RODSON NAZARIO
+      * DATA: 27/07/2021
+      * OBJETIVO: MENU PRINCIPAL QUE CHAMA OS UTILITARIOS
+      * PROGCOB05, PROGCOB07, PROGCOB10, PROGCOB17, PROGCOB20
+      * E PROGCOB21
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(01) VALUE ZERO.
+           88 OPCAO-SAIR VALUE 9.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM UNTIL OPCAO-SAIR
+               PERFORM 1000-EXIBIR-MENU
+               PERFORM 2000-CHAMAR-PROGRAMA
+           END-PERFORM.
+           STOP RUN.
+
+       1000-EXIBIR-MENU.
+           DISPLAY '================================'.
+           DISPLAY 'MENU PRINCIPAL'.
+           DISPLAY '1 - OPERADORES ARITMETICOS  (PROGCOB05)'.
+           DISPLAY '2 - MEDIA DE NOTAS EM LOTE   (PROGCOB07)'.
+           DISPLAY '3 - CONSULTA DE NIVEL        (PROGCOB10)'.
+           DISPLAY '4 - DATA DO SISTEMA          (PROGCOB17)'.
+           DISPLAY '5 - ESTATISTICAS POR TURMA   (PROGCOB20)'.
+           DISPLAY '6 - CORRECAO DE NOTA         (PROGCOB21)'.
+           DISPLAY '9 - SAIR'.
+           DISPLAY 'OPCAO: '
+            ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       2000-CHAMAR-PROGRAMA.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB05'
+               WHEN 2
+                   CALL 'PROGCOB07'
+               WHEN 3
+                   CALL 'PROGCOB10'
+               WHEN 4
+                   CALL 'PROGCOB17'
+               WHEN 5
+                   CALL 'PROGCOB20'
+               WHEN 6
+                   CALL 'PROGCOB21'
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
