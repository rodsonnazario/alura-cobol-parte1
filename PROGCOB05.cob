@@ -12,19 +12,55 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1         PIC 9(02) VALUES ZEROS.
-       77 WRK-NUM2         PIC 9(02) VALUES ZEROS.
-       77 WRK-RESULTADO    PIC 9(04) VALUES ZEROS.
-       77 WRK-RESTO        PIC 9(04) VALUES ZEROS.
-       77 WRK-NUM1-ED      PIC Z.ZZ9 VALUES ZEROS.
-       77 WRK-NUM2-ED      PIC Z.ZZ9 VALUES ZEROS.
-       77 WRK-RESULTADO-ED PIC Z.ZZ9 VALUES ZEROS.
-       77 WRK-RESTO-ED     PIC Z.ZZ9 VALUES ZEROS.
+       77 WRK-NUM1         PIC S9(06)V99 VALUES ZEROS.
+       77 WRK-NUM2         PIC S9(06)V99 VALUES ZEROS.
+       77 WRK-RESULTADO    PIC S9(08)V99 VALUES ZEROS.
+       77 WRK-RESTO        PIC S9(08)V99 VALUES ZEROS.
+       77 WRK-NUM1-ED      PIC -.ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-NUM2-ED      PIC -.ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-RESULTADO-ED PIC -.ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-RESTO-ED     PIC -.ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+
+      * CAMPOS PARA AS OPERACOES DE PERCENTUAL E JUROS, USADAS NO
+      * FECHAMENTO MENSAL (PERCENTUAL SOBRE UM VALOR E JUROS
+      * SIMPLES/COMPOSTOS SOBRE UM PRINCIPAL, TAXA E PRAZO).
+       77 WRK-TAXA              PIC 9(03)V99 VALUES ZEROS.
+       77 WRK-PERIODOS          PIC 9(03)    VALUES ZEROS.
+       77 WRK-PERCENTUAL        PIC S9(06)V99 VALUES ZEROS.
+       77 WRK-PERCENTUAL-ED     PIC -.ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-JUROS-SIMPLES     PIC S9(08)V99 VALUES ZEROS.
+       77 WRK-JUROS-SIMPLES-ED  PIC -.ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-FATOR             PIC S9(04)V9(6) VALUES ZEROS.
+       77 WRK-MONTANTE          PIC S9(08)V99 VALUES ZEROS.
+       77 WRK-JUROS-COMPOSTOS   PIC S9(08)V99 VALUES ZEROS.
+       77 WRK-JUROS-COMPOST-ED  PIC -.ZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+
+      * CAMPOS DE APOIO PARA A LEITURA VALIDADA DE VALORES COM CASAS
+      * DECIMAIS (VER 9500-ACEITAR-VALOR-DECIMAL). O ACCEPT DIRETO
+      * NUM CAMPO NUMERICO COM PONTO IMPLICITO SOB DECIMAL-POINT IS
+      * COMMA SO RECONHECE O FORMATO EXATO COM VIRGULA (EX: 9,00);
+      * QUALQUER OUTRA DIGITACAO (SEM VIRGULA OU COM PONTO) E ACEITA
+      * SEM AVISO E VIRA ZERO, ENTAO A ENTRADA E LIDA COMO TEXTO E
+      * VALIDADA/CONVERTIDA A MAO ANTES DE IR PARA O CAMPO NUMERICO.
+       77 WRK-ENTRADA-STR       PIC X(10) VALUE SPACES.
+       77 WRK-ENTRADA-SINAL     PIC X(01) VALUE SPACE.
+       77 WRK-ENTRADA-CORPO     PIC X(09) VALUE SPACES.
+       77 WRK-ENTRADA-INTEIRA   PIC X(06) VALUE SPACES.
+       77 WRK-ENTRADA-DECIMAIS  PIC X(02) VALUE SPACES.
+       77 WRK-ENTRADA-INT-NUM   PIC 9(06) VALUE ZEROS.
+       77 WRK-ENTRADA-DEC-NUM   PIC 9(02) VALUE ZEROS.
+       77 WRK-ENTRADA-INT-LEN   PIC 9(02) VALUE ZERO.
+       77 WRK-ENTRADA-VALIDA    PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA    VALUE 'S'.
+       77 WRK-VALOR-CONVERTIDO  PIC S9(06)V99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           DISPLAY 'NUM 1: '
-            ACCEPT WRK-NUM1 FROM CONSOLE.
-           DISPLAY 'NUM 2: '
-            ACCEPT WRK-NUM2 FROM CONSOLE.
+           DISPLAY 'NUM 1 (USE VIRGULA, EX: 9,00 OU -9,00): '.
+           PERFORM 9500-ACEITAR-VALOR-DECIMAL.
+           MOVE WRK-VALOR-CONVERTIDO TO WRK-NUM1.
+           DISPLAY 'NUM 2 (USE VIRGULA, EX: 9,00 OU -9,00): '.
+           PERFORM 9500-ACEITAR-VALOR-DECIMAL.
+           MOVE WRK-VALOR-CONVERTIDO TO WRK-NUM2.
 
            DISPLAY '=========================='.
            MOVE WRK-NUM1 TO WRK-NUM1-ED.
@@ -32,7 +68,12 @@
            DISPLAY 'NUM1: ' WRK-NUM1-ED.
            DISPLAY 'NUM2: ' WRK-NUM2-ED.
 
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO.
+      * GIVING (NAO "TO") PORQUE WRK-RESULTADO E REUTILIZADO PELAS
+      * OPERACOES SEGUINTES NESTE MESMO PROGRAMA (E O PROGRAMA E
+      * CHAMADO VARIAS VEZES PELO MENU DRIVER DENTRO DO MESMO RUN
+      * UNIT) - "TO" ACUMULARIA A SOMA EM CIMA DO VALOR QUE SOBROU
+      * DA CHAMADA/OPERACAO ANTERIOR EM VEZ DE CALCULAR NUM1+NUM2.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULTADO.
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
            DISPLAY 'SOMA: ' WRK-RESULTADO-ED.
 
@@ -40,19 +81,128 @@
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
            DISPLAY 'SUBTRACAO: ' WRK-RESULTADO-ED.
 
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
-            REMAINDER WRK-RESTO.
-           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
-           MOVE WRK-RESTO TO WRK-RESTO-ED.
-           DISPLAY 'DIVISAO: ' WRK-RESULTADO-ED.
-           DISPLAY 'RESTO: ' WRK-RESTO-ED.
+      * A DIVISAO E PROTEGIDA CONTRA DIVISOR ZERO: SEM O GUARDA, O
+      * DIVIDE ABORTARIA A EXECUCAO E IMPEDIRIA AS DEMAIS OPERACOES
+      * (MULTIPLICACAO, MEDIA) DE SEREM EXIBIDAS NESTA MESMA RODADA.
+           IF WRK-NUM2 = ZEROS
+                DISPLAY 'DIVISAO INVALIDA'
+           ELSE
+                DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
+                 REMAINDER WRK-RESTO
+                    ON SIZE ERROR
+                       DISPLAY 'DIVISAO INVALIDA'
+                    NOT ON SIZE ERROR
+                       MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
+                       MOVE WRK-RESTO TO WRK-RESTO-ED
+                       DISPLAY 'DIVISAO: ' WRK-RESULTADO-ED
+                       DISPLAY 'RESTO: ' WRK-RESTO-ED
+                END-DIVIDE
+           END-IF.
 
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO.
-           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
-           DISPLAY 'MULTIPLICACAO: ' WRK-RESULTADO-ED.
+      * OS OPERANDOS SAO S9(06)V99, ENTAO O PRODUTO PODE PASSAR DA
+      * CAPACIDADE DE WRK-RESULTADO (S9(08)V99) - PROTEGIDO IGUAL A
+      * DIVISAO ACIMA, EM VEZ DE DEIXAR O RESULTADO TRUNCAR EM
+      * SILENCIO.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
+               ON SIZE ERROR
+                   DISPLAY 'MULTIPLICACAO INVALIDA'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
+                   DISPLAY 'MULTIPLICACAO: ' WRK-RESULTADO-ED
+           END-MULTIPLY.
 
            COMPUTE WRK-RESULTADO = (WRK-NUM1 + WRK-NUM2) / 2.
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
            DISPLAY 'MEDIA: ' WRK-RESULTADO-ED.
 
-           STOP RUN.
+      * PERCENTUAL QUE WRK-NUM2 REPRESENTA SOBRE WRK-NUM1, PROTEGIDO
+      * CONTRA WRK-NUM1 ZERO PELO MESMO MOTIVO DA DIVISAO ACIMA.
+           IF WRK-NUM1 = ZEROS
+                DISPLAY 'PERCENTUAL INVALIDO'
+           ELSE
+                COMPUTE WRK-PERCENTUAL = (WRK-NUM2 / WRK-NUM1) * 100
+                MOVE WRK-PERCENTUAL TO WRK-PERCENTUAL-ED
+                DISPLAY 'PERCENTUAL: ' WRK-PERCENTUAL-ED '%'
+           END-IF.
+
+           DISPLAY 'TAXA DE JUROS (%) (USE VIRGULA, EX: 5,00): '.
+           PERFORM 9500-ACEITAR-VALOR-DECIMAL.
+           MOVE WRK-VALOR-CONVERTIDO TO WRK-TAXA.
+           DISPLAY 'PERIODOS: '
+            ACCEPT WRK-PERIODOS FROM CONSOLE.
+
+           COMPUTE WRK-JUROS-SIMPLES =
+               WRK-NUM1 * WRK-TAXA * WRK-PERIODOS / 100.
+           MOVE WRK-JUROS-SIMPLES TO WRK-JUROS-SIMPLES-ED.
+           DISPLAY 'JUROS SIMPLES: ' WRK-JUROS-SIMPLES-ED.
+
+      * O CALCULO E FEITO EM DUAS ETAPAS: O GNUCOBOL AVALIA
+      * INCORRETAMENTE UMA EXPRESSAO QUE MISTURA * E ** NUMA UNICA
+      * COMPUTE (P.EX. TAXA=0/PERIODOS=0 RESULTAVA EM -WRK-NUM1 EM
+      * VEZ DE ZERO). ISOLAR O FATOR DE CAPITALIZACAO EM UM COMPUTE
+      * PROPRIO EVITA O PROBLEMA.
+           COMPUTE WRK-FATOR = (1 + WRK-TAXA / 100) ** WRK-PERIODOS.
+           COMPUTE WRK-MONTANTE = WRK-NUM1 * WRK-FATOR.
+           COMPUTE WRK-JUROS-COMPOSTOS = WRK-MONTANTE - WRK-NUM1.
+           MOVE WRK-JUROS-COMPOSTOS TO WRK-JUROS-COMPOST-ED.
+           DISPLAY 'JUROS COMPOSTOS: ' WRK-JUROS-COMPOST-ED.
+
+           GOBACK.
+
+      * LE UM VALOR DECIMAL DO CONSOLE COMO TEXTO E SO O ACEITA
+      * QUANDO ESTA NO FORMATO [-]INTEIRO,DECIMAIS (POR EXEMPLO 9,00,
+      * 12,5 OU -9,00); QUALQUER OUTRA COISA (SEM VIRGULA, COM
+      * PONTO, OU NAO NUMERICO) E REJEITADA COM MENSAGEM E O
+      * OPERADOR E OBRIGADO A DIGITAR DE NOVO. O SINAL, SE HOUVER, E
+      * SEPARADO ANTES DO UNSTRING PORQUE UM PIC X COM '-' NA FRENTE
+      * NUNCA E CLASSE NUMERIC. O RESULTADO FICA EM
+      * WRK-VALOR-CONVERTIDO PARA O CHAMADOR MOVER PARA O CAMPO
+      * ESPECIFICO (WRK-NUM1, WRK-NUM2 OU WRK-TAXA).
+       9500-ACEITAR-VALOR-DECIMAL.
+           MOVE 'N' TO WRK-ENTRADA-VALIDA.
+           PERFORM UNTIL ENTRADA-VALIDA
+               MOVE SPACES TO WRK-ENTRADA-STR
+                              WRK-ENTRADA-CORPO
+                              WRK-ENTRADA-INTEIRA
+                              WRK-ENTRADA-DECIMAIS
+               MOVE SPACE TO WRK-ENTRADA-SINAL
+               ACCEPT WRK-ENTRADA-STR FROM CONSOLE
+               IF WRK-ENTRADA-STR(1:1) = '-'
+                   MOVE '-' TO WRK-ENTRADA-SINAL
+                   MOVE WRK-ENTRADA-STR(2:9) TO WRK-ENTRADA-CORPO
+               ELSE
+                   MOVE WRK-ENTRADA-STR TO WRK-ENTRADA-CORPO
+               END-IF
+               UNSTRING WRK-ENTRADA-CORPO DELIMITED BY ','
+                   INTO WRK-ENTRADA-INTEIRA WRK-ENTRADA-DECIMAIS
+               END-UNSTRING
+               IF WRK-ENTRADA-DECIMAIS(2:1) = SPACE
+                       AND WRK-ENTRADA-DECIMAIS(1:1) NOT = SPACE
+                   MOVE '0' TO WRK-ENTRADA-DECIMAIS(2:1)
+               END-IF
+      * UNSTRING DEIXA WRK-ENTRADA-INTEIRA PREENCHIDO A ESQUERDA E
+      * COM ESPACOS SOBRANDO A DIREITA QUANDO A PARTE INTEIRA TEM
+      * MENOS DE 6 DIGITOS (O CASO NORMAL), E UM PIC X COM ESPACOS
+      * NUNCA E CLASSE NUMERIC - POR ISSO O TESTE E FEITO SO NA
+      * PARTE REALMENTE DIGITADA (WRK-ENTRADA-INT-LEN).
+               COMPUTE WRK-ENTRADA-INT-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-ENTRADA-INTEIRA))
+               IF WRK-ENTRADA-INT-LEN = 0
+                       OR WRK-ENTRADA-INTEIRA(1:WRK-ENTRADA-INT-LEN)
+                           NOT NUMERIC
+                       OR WRK-ENTRADA-DECIMAIS = SPACES
+                       OR WRK-ENTRADA-DECIMAIS NOT NUMERIC
+                   DISPLAY 'FORMATO INVALIDO - DIGITE COM VIRGULA '
+                           'PARA OS DECIMAIS, EX: 9,00 OU -9,00'
+               ELSE
+                   MOVE WRK-ENTRADA-INTEIRA  TO WRK-ENTRADA-INT-NUM
+                   MOVE WRK-ENTRADA-DECIMAIS TO WRK-ENTRADA-DEC-NUM
+                   COMPUTE WRK-VALOR-CONVERTIDO =
+                       WRK-ENTRADA-INT-NUM + (WRK-ENTRADA-DEC-NUM / 100)
+                   IF WRK-ENTRADA-SINAL = '-'
+                       COMPUTE WRK-VALOR-CONVERTIDO =
+                           WRK-VALOR-CONVERTIDO * -1
+                   END-IF
+                   MOVE 'S' TO WRK-ENTRADA-VALIDA
+               END-IF
+           END-PERFORM.
