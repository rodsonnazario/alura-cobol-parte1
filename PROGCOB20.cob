@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB20.
+      ********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: RODSON NAZARIO
+      * DATA: 27/07/2021
+      * OBJETIVO: LER STUDENT-GRADES E STUDENT-MASTER E IMPRIMIR UM
+      * RESUMO DE ESTATISTICAS POR TURMA (MEDIA DA TURMA, MAIOR E
+      * MENOR MEDIA, E QUANTIDADE DE APROVADO/RECUPERACAO/REPROVADO)
+      * REUTILIZA A MESMA LOGICA DE MEDIA/SITUACAO DO PROGCOB07
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-PARM ASSIGN TO 'GRDPARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRDPARM-STATUS.
+
+           SELECT STUDENT-GRADES ASSIGN TO 'STUDGRD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STGRD-STATUS.
+
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-MATRICULA
+               FILE STATUS IS WRK-STMST-STATUS.
+
+           SELECT CLASS-REPORT ASSIGN TO 'CLASSRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLSRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-PARM
+           LABEL RECORD IS STANDARD.
+       COPY CPGRDPM.
+
+       FD  STUDENT-GRADES
+           LABEL RECORD IS STANDARD.
+       COPY CPSTGRD.
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD.
+       COPY CPSTMST.
+
+       FD  CLASS-REPORT
+           LABEL RECORD IS STANDARD.
+       01  CLASS-REPORT-LINE PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-GRDPARM-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-STGRD-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-STMST-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-CLSRPT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO    VALUE 'S'.
+
+       77 WRK-IDX           PIC 9(01) VALUE ZERO.
+       77 WRK-SOMA-NOTAS    PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESOS    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA         PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-D-SITUACAO    PIC X(11) VALUE SPACES.
+
+      * STUDENT-MASTER E UM ARQUIVO INDEXADO POR SM-MATRICULA; A
+      * TURMA DE CADA MATRICULA E OBTIDA POR LEITURA ALEATORIA
+      * (RECORD KEY), DA MESMA FORMA QUE O PROGCOB07 CONSULTA
+      * NOME/TURMA.
+       77 WRK-STMST-ABERTO   PIC X(01) VALUE 'N'.
+           88 STMST-ABERTO   VALUE 'S'.
+       77 WRK-TURMA-ATUAL    PIC X(04) VALUE SPACES.
+
+      * UMA ENTRADA POR TURMA DISTINTA ENCONTRADA NO STUDENT-GRADES.
+       01 WRK-TURMA-TABLE.
+           05 WRK-TT-ENTRY OCCURS 50 TIMES.
+               10 WRK-TT-TURMA        PIC X(04).
+               10 WRK-TT-QTDE         PIC 9(04).
+               10 WRK-TT-SOMA-MEDIA   PIC 9(06)V99.
+               10 WRK-TT-MAIOR        PIC 9(02)V99.
+               10 WRK-TT-MENOR        PIC 9(02)V99.
+               10 WRK-TT-APROVADO     PIC 9(04).
+               10 WRK-TT-RECUPERACAO  PIC 9(04).
+               10 WRK-TT-REPROVADO    PIC 9(04).
+       77 WRK-TURMA-COUNT    PIC 9(02) VALUE ZERO.
+       77 WRK-TT-IDX         PIC 9(02) VALUE ZERO.
+       77 WRK-TAB-IDX        PIC 9(02) VALUE ZERO.
+       77 WRK-TT-ACHOU       PIC X(01) VALUE 'N'.
+           88 ACHOU-TURMA    VALUE 'S'.
+       77 WRK-TT-PULAR       PIC X(01) VALUE 'N'.
+           88 PULAR-TURMA    VALUE 'S'.
+
+       01 WRK-DETALHE-TURMA.
+           05 FILLER            PIC X(07) VALUE 'TURMA: '.
+           05 WRK-D-TURMA       PIC X(04).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE 'ALUNOS='.
+           05 WRK-D-QTDE        PIC ZZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE 'MEDIA='.
+           05 WRK-D-MEDIA-TURMA PIC Z9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE 'MAIOR='.
+           05 WRK-D-MAIOR       PIC Z9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE 'MENOR='.
+           05 WRK-D-MENOR       PIC Z9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(04) VALUE 'APR='.
+           05 WRK-D-APROVADO    PIC ZZZ9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(04) VALUE 'REC='.
+           05 WRK-D-RECUP       PIC ZZZ9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(04) VALUE 'REP='.
+           05 WRK-D-REPROVADO   PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+      * ESTE PROGRAMA E CHAMADO REPETIDAMENTE PELO MENU DRIVER
+      * (PROGCOB09) DENTRO DE UM UNICO RUN UNIT, ENTAO A WORKING-
+      * STORAGE SOBREVIVE DE UMA CHAMADA PARA A OUTRA.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 1500-LER-PARAMETROS.
+           PERFORM 1800-ABRIR-STUDENT-MASTER.
+           PERFORM 2000-LER-STUDENT-GRADES.
+           PERFORM UNTIL FIM-ARQUIVO
+               PERFORM 3000-CALCULAR-MEDIA
+               PERFORM 3500-ACUMULAR-TURMA
+               PERFORM 2000-LER-STUDENT-GRADES
+           END-PERFORM.
+           PERFORM 4000-IMPRIMIR-RESUMO.
+           PERFORM 9000-FECHAR-ARQUIVOS.
+           GOBACK.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT GRADE-PARM.
+           OPEN INPUT STUDENT-GRADES.
+           OPEN OUTPUT CLASS-REPORT.
+
+      * STUDGRD NAO E OPCIONAL COMO GRDPARM/STUDMST: SEM ELE NAO HA
+      * NADA PARA PROCESSAR, ENTAO O PROGRAMA TEM QUE ENCERRAR EM
+      * VEZ DE CAIR NO LOOP DE LEITURA COM O ARQUIVO NAO ABERTO.
+           IF WRK-STGRD-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO STUDENT-GRADES NAO ENCONTRADO'
+               PERFORM 9000-FECHAR-ARQUIVOS
+               GOBACK
+           END-IF.
+
+      * MESMA REGRA DE PARAMETROS DE AVALIACAO USADA NO PROGCOB07,
+      * PARA QUE A MEDIA CALCULADA AQUI SEJA CONSISTENTE COM A DO
+      * RELATORIO INDIVIDUAL.
+       1500-LER-PARAMETROS.
+           MOVE 2  TO GP-QTDE-NOTAS.
+           MOVE 6  TO GP-NOTA-CORTE-APROVA.
+           MOVE 2  TO GP-NOTA-CORTE-RECUP.
+           MOVE 1  TO GP-PESO(1).
+           MOVE 1  TO GP-PESO(2).
+           MOVE 0  TO GP-PESO(3).
+           MOVE 0  TO GP-PESO(4).
+           MOVE 0  TO GP-PESO(5).
+           IF WRK-GRDPARM-STATUS = '00' OR WRK-GRDPARM-STATUS = SPACES
+               READ GRADE-PARM
+                   AT END CONTINUE
+               END-READ
+           END-IF.
+
+      * GP-QTDE-NOTAS VEM DE UM ARQUIVO EXTERNO (GRDPARM) E NAO E
+      * VALIDADO POR NENHUM CONTROLE ALEM DA PICTURE 9(01); COMO
+      * SG-NOTA/GP-PESO SO TEM 5 POSICOES, UM VALOR FORA DA FAIXA
+      * 1-5 TEM QUE SER REJEITADO ANTES DE SER USADO COMO SUBSCRITO.
+           IF GP-QTDE-NOTAS < 1 OR GP-QTDE-NOTAS > 5
+               DISPLAY 'GP-QTDE-NOTAS INVALIDO EM GRDPARM: '
+                        GP-QTDE-NOTAS ' - USANDO PADRAO 2'
+               MOVE 2 TO GP-QTDE-NOTAS
+           END-IF.
+
+      * ABRE O STUDENT-MASTER PARA LEITURA ALEATORIA POR MATRICULA.
+      * SE O ARQUIVO NAO EXISTIR, TODOS OS ALUNOS CAEM NUMA TURMA
+      * "EM BRANCO" (3600-BUSCAR-ALUNO NAO CONSEGUE CONSULTAR NADA).
+       1800-ABRIR-STUDENT-MASTER.
+           MOVE 'N' TO WRK-STMST-ABERTO.
+           OPEN INPUT STUDENT-MASTER.
+           IF WRK-STMST-STATUS = '00'
+               MOVE 'S' TO WRK-STMST-ABERTO
+           END-IF.
+
+       2000-LER-STUDENT-GRADES.
+           READ STUDENT-GRADES
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       3000-CALCULAR-MEDIA.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > GP-QTDE-NOTAS
+               COMPUTE WRK-SOMA-NOTAS =
+                   WRK-SOMA-NOTAS +
+                   (SG-NOTA(WRK-IDX) * GP-PESO(WRK-IDX))
+               COMPUTE WRK-SOMA-PESOS =
+                   WRK-SOMA-PESOS + GP-PESO(WRK-IDX)
+           END-PERFORM.
+
+      * OS PESOS TAMBEM VEM DO GRDPARM (ARQUIVO EXTERNO) E, SE
+      * TODOS FOREM ZERO, WRK-SOMA-PESOS FICA ZERO E A DIVISAO
+      * ABAIXO ABORTARIA A EXECUCAO; O REGISTRO E MARCADO COMO
+      * INVALIDO EM VEZ DE DIVIDIR.
+           IF WRK-SOMA-PESOS = ZERO
+                DISPLAY 'PESOS INVALIDOS EM GRDPARM (SOMA ZERO)'
+                MOVE ZERO      TO WRK-MEDIA
+                MOVE 'INVALIDO'   TO WRK-D-SITUACAO
+           ELSE
+                COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+                IF WRK-MEDIA >= GP-NOTA-CORTE-APROVA
+                     MOVE 'APROVADO'    TO WRK-D-SITUACAO
+                ELSE IF WRK-MEDIA >= GP-NOTA-CORTE-RECUP
+                           MOVE 'RECUPERACAO' TO WRK-D-SITUACAO
+                     ELSE
+                           MOVE 'REPROVADO'   TO WRK-D-SITUACAO
+                     END-IF
+                END-IF
+           END-IF.
+
+      * ACHA (OU CRIA) A ENTRADA DA TURMA DO ALUNO E ATUALIZA
+      * CONTAGEM, SOMA, MAIOR/MENOR MEDIA E SITUACAO. SE A TABELA
+      * DE TURMAS JA ESTA CHEIA (50) E A TURMA NAO EXISTE AINDA,
+      * O ALUNO E DESCARTADO DO RESUMO COM UM AVISO, EM VEZ DE
+      * CONTINUAR COM UM WRK-TT-IDX DESATUALIZADO E CORROMPER OS
+      * NUMEROS DE OUTRA TURMA.
+      * ALUNOS MARCADOS 'INVALIDO' POR 3000-CALCULAR-MEDIA (PESOS
+      * ZERADOS EM GRDPARM) NAO TEM MEDIA REAL NENHUMA - ENTRAR NOS
+      * ACUMULADORES DA TURMA SO CONTAMINARIA MAIOR/MENOR/MEDIA E,
+      * SEM ESTE DESVIO, CAIRIAM NO WHEN OTHER DO EVALUATE ABAIXO E
+      * SERIAM CONTADOS COMO REPROVADO INDEVIDAMENTE. SAO IGNORADOS
+      * NA ESTATISTICA DA TURMA EM VEZ DE ENTRAR EM QUALQUER
+      * CONTADOR.
+       3500-ACUMULAR-TURMA.
+           MOVE 'N' TO WRK-TT-PULAR.
+           IF WRK-D-SITUACAO = 'INVALIDO'
+               DISPLAY 'ALUNO COM PESOS INVALIDOS IGNORADO NA '
+                       'ESTATISTICA DA TURMA: ' SG-MATRICULA
+           ELSE
+               PERFORM 3600-BUSCAR-ALUNO
+               PERFORM 3700-BUSCAR-TURMA
+               IF NOT ACHOU-TURMA
+                   IF WRK-TURMA-COUNT < 50
+                       ADD 1 TO WRK-TURMA-COUNT
+                       MOVE WRK-TURMA-COUNT TO WRK-TT-IDX
+                       MOVE WRK-TURMA-ATUAL TO WRK-TT-TURMA(WRK-TT-IDX)
+                       MOVE ZERO TO WRK-TT-QTDE(WRK-TT-IDX)
+                       MOVE ZERO TO WRK-TT-SOMA-MEDIA(WRK-TT-IDX)
+                       MOVE WRK-MEDIA TO WRK-TT-MAIOR(WRK-TT-IDX)
+                       MOVE WRK-MEDIA TO WRK-TT-MENOR(WRK-TT-IDX)
+                       MOVE ZERO TO WRK-TT-APROVADO(WRK-TT-IDX)
+                       MOVE ZERO TO WRK-TT-RECUPERACAO(WRK-TT-IDX)
+                       MOVE ZERO TO WRK-TT-REPROVADO(WRK-TT-IDX)
+                   ELSE
+                       DISPLAY 'TABELA DE TURMAS CHEIA, IGNORADA: '
+                           WRK-TURMA-ATUAL
+                       MOVE 'S' TO WRK-TT-PULAR
+                   END-IF
+               END-IF
+
+               IF NOT PULAR-TURMA
+                   ADD 1 TO WRK-TT-QTDE(WRK-TT-IDX)
+                   ADD WRK-MEDIA TO WRK-TT-SOMA-MEDIA(WRK-TT-IDX)
+                   IF WRK-MEDIA > WRK-TT-MAIOR(WRK-TT-IDX)
+                       MOVE WRK-MEDIA TO WRK-TT-MAIOR(WRK-TT-IDX)
+                   END-IF
+                   IF WRK-MEDIA < WRK-TT-MENOR(WRK-TT-IDX)
+                       MOVE WRK-MEDIA TO WRK-TT-MENOR(WRK-TT-IDX)
+                   END-IF
+                   EVALUATE WRK-D-SITUACAO
+                       WHEN 'APROVADO'
+                           ADD 1 TO WRK-TT-APROVADO(WRK-TT-IDX)
+                       WHEN 'RECUPERACAO'
+                           ADD 1 TO WRK-TT-RECUPERACAO(WRK-TT-IDX)
+                       WHEN OTHER
+                           ADD 1 TO WRK-TT-REPROVADO(WRK-TT-IDX)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      * LEITURA ALEATORIA POR CHAVE (RECORD KEY IS SM-MATRICULA):
+      * SE A MATRICULA NAO EXISTIR NO STUDENT-MASTER, INVALID KEY
+      * DEIXA A TURMA EM BRANCO.
+       3600-BUSCAR-ALUNO.
+           MOVE SPACES TO WRK-TURMA-ATUAL.
+           IF STMST-ABERTO
+               MOVE SG-MATRICULA TO SM-MATRICULA
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SM-TURMA TO WRK-TURMA-ATUAL
+               END-READ
+           END-IF.
+
+       3700-BUSCAR-TURMA.
+           MOVE 'N' TO WRK-TT-ACHOU.
+           PERFORM VARYING WRK-TAB-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-IDX > WRK-TURMA-COUNT
+                      OR ACHOU-TURMA
+               IF WRK-TT-TURMA(WRK-TAB-IDX) = WRK-TURMA-ATUAL
+                   MOVE 'S' TO WRK-TT-ACHOU
+                   MOVE WRK-TAB-IDX TO WRK-TT-IDX
+               END-IF
+           END-PERFORM.
+
+      * IMPRIME UMA LINHA DE RESUMO PARA CADA TURMA ENCONTRADA.
+       4000-IMPRIMIR-RESUMO.
+           PERFORM VARYING WRK-TT-IDX FROM 1 BY 1
+                   UNTIL WRK-TT-IDX > WRK-TURMA-COUNT
+               MOVE WRK-TT-TURMA(WRK-TT-IDX)    TO WRK-D-TURMA
+               MOVE WRK-TT-QTDE(WRK-TT-IDX)     TO WRK-D-QTDE
+               COMPUTE WRK-D-MEDIA-TURMA =
+                   WRK-TT-SOMA-MEDIA(WRK-TT-IDX) /
+                   WRK-TT-QTDE(WRK-TT-IDX)
+               MOVE WRK-TT-MAIOR(WRK-TT-IDX)    TO WRK-D-MAIOR
+               MOVE WRK-TT-MENOR(WRK-TT-IDX)    TO WRK-D-MENOR
+               MOVE WRK-TT-APROVADO(WRK-TT-IDX) TO WRK-D-APROVADO
+               MOVE WRK-TT-RECUPERACAO(WRK-TT-IDX) TO WRK-D-RECUP
+               MOVE WRK-TT-REPROVADO(WRK-TT-IDX)   TO WRK-D-REPROVADO
+               MOVE WRK-DETALHE-TURMA TO CLASS-REPORT-LINE
+               WRITE CLASS-REPORT-LINE
+               DISPLAY WRK-DETALHE-TURMA
+           END-PERFORM.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE GRADE-PARM.
+           CLOSE STUDENT-GRADES.
+           CLOSE CLASS-REPORT.
+           IF STMST-ABERTO
+               CLOSE STUDENT-MASTER
+           END-IF.
